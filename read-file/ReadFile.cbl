@@ -1,42 +1,644 @@
-      ******************************************************************
-      * Author: Eduardo Berrocal -- https://eduberrocal.net
-      * Date: 04/29/2020
-      * Purpose: Simple 'Hello World' in order to learn COBOL
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READ-FILE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ITEMS ASSIGN TO 'C:\Users\eduar\tmp\INPUT_FILE.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ITEMS.
-       01 ITEMS-FILE.
-           05 ITEM-ID PIC 9(5).
-           05 ITEM-NAME PIC A(25).
-           05 ITEM-PRICE PIC 9(5)V9(2).
-
-       WORKING-STORAGE SECTION.
-       01 WS-ITEMS.
-           05 WS-ITEM-ID PIC 9(5).
-           05 WS-ITEM-NAME PIC A(25).
-           05 WS-ITEM-PRICE PIC 9(5)V9(2).
-       01 WS-EOF PIC A(1).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT ITEMS.
-               PERFORM UNTIL WS-EOF='Y'
-                   READ ITEMS INTO WS-ITEMS
-                       AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END DISPLAY WS-ITEMS
-                   END-READ
-               END-PERFORM.
-           CLOSE ITEMS.
-           STOP RUN.
-       END PROGRAM READ-FILE.
+000100******************************************************************
+000110* Author: Eduardo Berrocal -- https://eduberrocal.net
+000120* Installation: Warehouse Systems
+000130* Date-Written: 04/29/2020
+000140* Date-Compiled:
+000150* Purpose: Read the ITEMS file and produce the daily inventory
+000160*          listing report.
+000170*
+000180* Modification History:
+000190*   04/29/2020  EB   Original console dump of WS-ITEMS.
+000200*   08/09/2026  EB   Replaced console DISPLAY with a formatted,
+000210*                    paginated print-image inventory listing
+000220*                    report (headers, page breaks, grand total).
+000230*   08/09/2026  EB   Added edit checks (zero/negative price,
+000240*                    blank name, zero item id) and a separate
+000250*                    exceptions listing; failing records are
+000260*                    kept out of the listing and grand total.
+000270*   08/09/2026  EB   Re-keyed ITEMS as an indexed file on
+000280*                    ITEM-ID so a lookup program can START/READ
+000290*                    a single item directly.
+000300*   08/09/2026  EB   Added QUANTITY-ON-HAND to the ITEMS record
+000310*                    for the inventory valuation report.
+000320*   08/09/2026  EB   Replaced the hardcoded ITEMS path with a
+000330*                    DD-ITEMS environment-variable override
+000340*                    (JCL DD-style) so the same load module runs
+000350*                    against dev/test/production copies.
+000360*   08/09/2026  EB   Added checkpoint/restart: the run drops its
+000370*                    place (last item id, record count) every
+000380*                    WS-CHECKPOINT-INTERVAL records so a restart
+000390*                    resumes instead of reprocessing the file.
+000400*   08/09/2026  EB   Widened ER-ITEM-ID-REASON/EX-REASON so the
+000410*                    "ITEM ID ZERO; " separator is no longer
+000420*                    truncated when combined with another edit
+000430*                    reason; widened EXCEPTION-LINE to cover
+000440*                    both that and the detail group's pre-
+000450*                    existing overflow.
+000460*   08/09/2026  EB   WS-ITEMS-PATH now defaults to the relative
+000470*                    name ITEMS.DAT when DD-ITEMS isn't set,
+000480*                    instead of Eduardo's personal Windows path.
+000490*   08/09/2026  EB   Audit log now records which ITEMS path the
+000500*                    run actually read (AL-ITEMS-PATH) and how
+000510*                    many records were kicked to the exceptions
+000520*                    listing (AL-EXCEPTION-COUNT). The checkpoint
+000530*                    interval is now keyed off every record read
+000540*                    (WS-READ-COUNT), not just the ones that pass
+000550*                    edit and print, so a file with exceptions
+000560*                    interspersed still checkpoints every
+000570*                    WS-CHECKPOINT-INTERVAL physical records.
+000580*                    NOTE: restart is only as granular as the
+000590*                    checkpoint interval -- any records printed
+000600*                    or excepted after the last checkpoint but
+000610*                    before a failure are reprocessed and
+000620*                    reappear in the listings on restart. This is
+000630*                    a known, accepted limitation of interval
+000640*                    checkpointing (checkpointing every record
+000650*                    would defeat the point of the interval), not
+000660*                    an oversight.
+000670* Tectonics: cobc
+000680******************************************************************
+000690 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID. READ-FILE.
+000710
+000720 ENVIRONMENT DIVISION.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT ITEMS ASSIGN TO WS-ITEMS-PATH
+000760         ORGANIZATION IS INDEXED
+000770         ACCESS MODE IS SEQUENTIAL
+000780         RECORD KEY IS ITEM-ID OF ITEMS-FILE
+000790         FILE STATUS IS WS-ITEMS-STATUS.
+000800
+000810     SELECT INVENTORY-LISTING ASSIGN TO 'INVLIST.TXT'
+000820         ORGANIZATION IS LINE SEQUENTIAL.
+000830
+000840     SELECT EXCEPTION-LISTING ASSIGN TO 'EXCLIST.TXT'
+000850         ORGANIZATION IS LINE SEQUENTIAL.
+000860
+000870     SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-PATH
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000900
+000910     SELECT AUDIT-LOG ASSIGN TO WS-AUDIT-LOG-PATH
+000920         ORGANIZATION IS LINE SEQUENTIAL
+000930         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000940
+000950 DATA DIVISION.
+000960 FILE SECTION.
+000970 FD  ITEMS.
+000980     COPY ITEMREC.
+000990
+001000 FD  INVENTORY-LISTING.
+001010 01  LISTING-LINE                        PIC X(80).
+001020
+001030 FD  EXCEPTION-LISTING.
+001040 01  EXCEPTION-LINE                      PIC X(100).
+001050
+001060 FD  CHECKPOINT-FILE.
+001070 01  CHECKPOINT-RECORD.
+001080     05  CKPT-LAST-ITEM-ID               PIC 9(05).
+001090     05  CKPT-RECORD-COUNT               PIC 9(07).
+001100     05  CKPT-GRAND-TOTAL-PRICE          PIC 9(08)V9(02).
+001110     05  CKPT-PAGE-NUMBER                PIC 9(03).
+001120     05  CKPT-READ-COUNT                 PIC 9(07).
+001130
+001140 FD  AUDIT-LOG.
+001150 01  AUDIT-LOG-LINE                      PIC X(110).
+001160
+001170 WORKING-STORAGE SECTION.
+001180*--------------------------------------------------------------*
+001190* ITEMS FILE ASSIGNMENT -- resolved at runtime from the
+001200* DD-ITEMS environment variable (JCL DD-name convention); if it
+001210* is not set, the development default below is used instead.
+001220*--------------------------------------------------------------*
+001230 01  WS-ITEMS-PATH                       PIC X(100)  VALUE
+001240     'ITEMS.DAT'.
+001250
+001260*--------------------------------------------------------------*
+001270* CHECKPOINT/RESTART CONTROLS
+001280*--------------------------------------------------------------*
+001290 01  WS-CHECKPOINT-PATH                  PIC X(100)  VALUE
+001300     'READFILE.CKP'.
+001310
+001320 01  WS-CHECKPOINT-STATUS                PIC X(02)   VALUE '00'.
+001330     88  CHECKPOINT-STATUS-OK                         VALUE '00'.
+001340     88  CHECKPOINT-FILE-NOT-FOUND                    VALUE '35'.
+001350
+001360 01  WS-RESTARTED-SW                     PIC X(01)   VALUE 'N'.
+001370     88  RUN-IS-RESTARTED                             VALUE 'Y'.
+001380
+001390 77  WS-CHECKPOINT-INTERVAL              PIC 9(05)   VALUE 100.
+001400 77  WS-RESTART-ITEM-ID                  PIC 9(05)   VALUE 0.
+001410 77  WS-CKPT-QUOTIENT                    PIC 9(07)   VALUE 0.
+001420 77  WS-CKPT-REMAINDER                   PIC 9(05)   VALUE 0.
+001430
+001440*--------------------------------------------------------------*
+001450* AUDIT LOG CONTROLS
+001460*--------------------------------------------------------------*
+001470 01  WS-AUDIT-LOG-PATH                   PIC X(100)  VALUE
+001480     'READFILE.AUD'.
+001490
+001500 01  WS-AUDIT-LOG-STATUS                 PIC X(02)   VALUE '00'.
+001510     88  AUDIT-LOG-STATUS-OK                           VALUE '00'.
+001520     88  AUDIT-LOG-FILE-NOT-FOUND                      VALUE '35'.
+001530
+001540 01  WS-OPERATOR-ID                      PIC X(08)   VALUE SPACES.
+001550 01  WS-JOB-ID                           PIC X(08)   VALUE SPACES.
+001560
+001570 01  WS-RUN-TIME.
+001580     05  WS-RUN-HOUR                     PIC 9(02).
+001590     05  WS-RUN-MINUTE                   PIC 9(02).
+001600     05  WS-RUN-SECOND                   PIC 9(02).
+001610     05  WS-RUN-HUNDREDTHS               PIC 9(02).
+001620
+001630 01  WS-AUDIT-LOG-DETAIL.
+001640     05  AL-REPORT-DATE                  PIC X(10).
+001650     05  FILLER                          PIC X(01) VALUE SPACE.
+001660     05  AL-RUN-HOUR                     PIC 9(02).
+001670     05  FILLER                          PIC X(01) VALUE ':'.
+001680     05  AL-RUN-MINUTE                   PIC 9(02).
+001690     05  FILLER                          PIC X(01) VALUE ':'.
+001700     05  AL-RUN-SECOND                   PIC 9(02).
+001710     05  FILLER                          PIC X(03) VALUE SPACES.
+001720     05  FILLER                          PIC X(04) VALUE 'JOB:'.
+001730     05  AL-JOB-ID                       PIC X(08).
+001740     05  FILLER                          PIC X(02) VALUE SPACES.
+001750     05  FILLER                          PIC X(05) VALUE 'USER:'.
+001760     05  AL-OPERATOR-ID                  PIC X(08).
+001770     05  FILLER                          PIC X(02) VALUE SPACES.
+001780     05  FILLER                      PIC X(08) VALUE 'RECORDS:'.
+001790     05  AL-RECORD-COUNT                 PIC Z,ZZZ,ZZ9.
+001800     05  FILLER                          PIC X(02) VALUE SPACES.
+001810     05  FILLER                          PIC X(07) VALUE 'TOTAL:'.
+001820     05  AL-TOTAL-PRICE                  PIC ZZ,ZZZ,ZZ9.99.
+001830     05  FILLER                          PIC X(02) VALUE SPACES.
+001840     05  FILLER                          PIC X(07) VALUE 'EXCPS:'.
+001850     05  AL-EXCEPTION-COUNT               PIC Z,ZZZ,ZZ9.
+001860
+001870 01  WS-AUDIT-LOG-PATH-LINE.
+001880     05  FILLER                          PIC X(07) VALUE
+001890         'ITEMS: '.
+001900     05  AL-ITEMS-PATH                   PIC X(100).
+001910
+001920*--------------------------------------------------------------*
+001930* RECORD WORK AREA
+001940*--------------------------------------------------------------*
+001950     COPY ITEMREC
+001960         REPLACING ITEMS-FILE      BY WS-ITEMS
+001970                   ITEM-ID         BY WS-ITEM-ID
+001980                   ITEM-NAME       BY WS-ITEM-NAME
+001990                   ITEM-PRICE      BY WS-ITEM-PRICE
+002000                   QUANTITY-ON-HAND BY WS-QUANTITY-ON-HAND.
+002010
+002020 01  WS-EOF                              PIC X(01)   VALUE 'N'.
+002030     88  END-OF-ITEMS                                VALUE 'Y'.
+002040
+002050 01  WS-ITEMS-STATUS                     PIC X(02)   VALUE '00'.
+002060     88  ITEMS-STATUS-OK                              VALUE '00'.
+002070
+002080*--------------------------------------------------------------*
+002090* REPORT CONTROL COUNTERS AND SWITCHES
+002100*--------------------------------------------------------------*
+002110 77  WS-PAGE-NUMBER                      PIC 9(03)   VALUE 0.
+002120 77  WS-LINE-COUNT                       PIC 9(03)   VALUE 99.
+002130 77  WS-LINES-PER-PAGE                   PIC 9(03)   VALUE 50.
+002140 77  WS-GRAND-TOTAL-PRICE                PIC 9(08)V9(02) VALUE 0.
+002150 77  WS-DETAIL-COUNT                     PIC 9(07)   VALUE 0.
+002160 77  WS-EXCEPTION-COUNT                  PIC 9(07)   VALUE 0.
+002170 77  WS-READ-COUNT                       PIC 9(07)   VALUE 0.
+002180
+002190 01  WS-RECORD-STATUS                    PIC X(01)   VALUE 'Y'.
+002200     88  RECORD-IS-VALID                              VALUE 'Y'.
+002210     88  RECORD-HAS-EXCEPTION                         VALUE 'N'.
+002220
+002230 01  WS-CURRENT-DATE.
+002240     05  WS-CURRENT-YEAR                 PIC 9(04).
+002250     05  WS-CURRENT-MONTH                PIC 9(02).
+002260     05  WS-CURRENT-DAY                  PIC 9(02).
+002270
+002280 01  WS-REPORT-DATE.
+002290     05  WS-REPORT-MONTH                 PIC 9(02).
+002300     05  FILLER                          PIC X(01)   VALUE '/'.
+002310     05  WS-REPORT-DAY                   PIC 9(02).
+002320     05  FILLER                          PIC X(01)   VALUE '/'.
+002330     05  WS-REPORT-YEAR                  PIC 9(04).
+002340
+002350*--------------------------------------------------------------*
+002360* PRINT-IMAGE LINES
+002370*--------------------------------------------------------------*
+002380 01  WS-HEADING-1.
+002390     05  FILLER                          PIC X(20) VALUE
+002400         'INVENTORY LISTING'.
+002410     05  FILLER                          PIC X(33) VALUE SPACES.
+002420     05  FILLER                          PIC X(05) VALUE 'DATE:'.
+002430     05  FILLER                          PIC X(01) VALUE SPACE.
+002440     05  H1-REPORT-DATE                  PIC X(10).
+002450     05  FILLER                          PIC X(04) VALUE SPACES.
+002460     05  FILLER                          PIC X(05) VALUE 'PAGE:'.
+002470     05  FILLER                          PIC X(01) VALUE SPACE.
+002480     05  H1-PAGE-NUMBER                  PIC ZZ9.
+002490
+002500 01  WS-HEADING-2.
+002510     05  FILLER                          PIC X(05) VALUE 'ID   '.
+002520     05  FILLER                          PIC X(03) VALUE SPACES.
+002530     05  FILLER                          PIC X(25) VALUE
+002540         'ITEM NAME'.
+002550     05  FILLER                          PIC X(03) VALUE SPACES.
+002560     05  FILLER                          PIC X(10) VALUE
+002570         'ITEM PRICE'.
+002580
+002590 01  WS-DETAIL-LINE.
+002600     05  DL-ITEM-ID                      PIC 9(05).
+002610     05  FILLER                          PIC X(03) VALUE SPACES.
+002620     05  DL-ITEM-NAME                    PIC X(25).
+002630     05  FILLER                          PIC X(03) VALUE SPACES.
+002640     05  DL-ITEM-PRICE                   PIC ZZ,ZZ9.99.
+002650
+002660 01  WS-TOTAL-LINE.
+002670     05  FILLER                          PIC X(12) VALUE
+002680         'GRAND TOTAL '.
+002690     05  FILLER                          PIC X(21) VALUE SPACES.
+002700     05  TL-GRAND-TOTAL-PRICE            PIC ZZZ,ZZ9.99.
+002710
+002720*--------------------------------------------------------------*
+002730* EXCEPTION-REPORT PRINT-IMAGE LINES
+002740*--------------------------------------------------------------*
+002750 01  WS-EXCEPTION-HEADING.
+002760     05  FILLER                          PIC X(20) VALUE
+002770         'INVENTORY EXCEPTIONS'.
+002780     05  FILLER                          PIC X(13) VALUE SPACES.
+002790     05  FILLER                          PIC X(05) VALUE 'DATE:'.
+002800     05  FILLER                          PIC X(01) VALUE SPACE.
+002810     05  EH-REPORT-DATE                  PIC X(10).
+002820
+002830 01  WS-EXCEPTION-COLUMN-HEADING.
+002840     05  FILLER                          PIC X(05) VALUE 'ID   '.
+002850     05  FILLER                          PIC X(03) VALUE SPACES.
+002860     05  FILLER                          PIC X(25) VALUE
+002870         'ITEM NAME'.
+002880     05  FILLER                          PIC X(03) VALUE SPACES.
+002890     05  FILLER                          PIC X(10) VALUE
+002900         'ITEM PRICE'.
+002910     05  FILLER                          PIC X(02) VALUE SPACES.
+002920     05  FILLER                          PIC X(22) VALUE
+002930         'REASON'.
+002940
+002950 01  WS-EXCEPTION-DETAIL-LINE.
+002960     05  EX-ITEM-ID                      PIC 9(05).
+002970     05  FILLER                          PIC X(03) VALUE SPACES.
+002980     05  EX-ITEM-NAME                    PIC X(25).
+002990     05  FILLER                          PIC X(03) VALUE SPACES.
+003000     05  EX-ITEM-PRICE                   PIC ZZ,ZZ9.99.
+003010     05  FILLER                          PIC X(02) VALUE SPACES.
+003020     05  EX-REASON                       PIC X(41).
+003030
+003040 01  WS-EXCEPTION-REASON.
+003050     05  ER-ITEM-ID-REASON               PIC X(14).
+003060     05  ER-NAME-REASON                  PIC X(13).
+003070     05  ER-PRICE-REASON                 PIC X(14).
+003080
+003090 PROCEDURE DIVISION.
+003100*--------------------------------------------------------------*
+003110* 0000-MAINLINE
+003120*--------------------------------------------------------------*
+003130 0000-MAINLINE.
+003140     PERFORM 1000-INITIALIZE
+003150         THRU 1000-INITIALIZE-EXIT.
+003160
+003170     PERFORM 2000-PROCESS-ITEMS
+003180         THRU 2000-PROCESS-ITEMS-EXIT
+003190         UNTIL END-OF-ITEMS.
+003200
+003210     PERFORM 3000-PRINT-GRAND-TOTAL
+003220         THRU 3000-PRINT-GRAND-TOTAL-EXIT.
+003230
+003240     PERFORM 9000-TERMINATE
+003250         THRU 9000-TERMINATE-EXIT.
+003260
+003270     STOP RUN.
+003280
+003290*--------------------------------------------------------------*
+003300* 1000-INITIALIZE -- open files and prime the report heading
+003310*--------------------------------------------------------------*
+003320 1000-INITIALIZE.
+003330     ACCEPT WS-ITEMS-PATH FROM ENVIRONMENT 'DD-ITEMS'
+003340         ON EXCEPTION
+003350             CONTINUE
+003360     END-ACCEPT.
+003370     IF WS-ITEMS-PATH = SPACES
+003380         MOVE 'ITEMS.DAT' TO WS-ITEMS-PATH
+003390     END-IF.
+003400
+003410     ACCEPT WS-CHECKPOINT-PATH FROM ENVIRONMENT 'DD-READFILE-CKPT'
+003420         ON EXCEPTION
+003430             CONTINUE
+003440     END-ACCEPT.
+003450     IF WS-CHECKPOINT-PATH = SPACES
+003460         MOVE 'READFILE.CKP' TO WS-CHECKPOINT-PATH
+003470     END-IF.
+003480
+003490     ACCEPT WS-AUDIT-LOG-PATH FROM ENVIRONMENT 'DD-READFILE-AUD'
+003500         ON EXCEPTION
+003510             CONTINUE
+003520     END-ACCEPT.
+003530     IF WS-AUDIT-LOG-PATH = SPACES
+003540         MOVE 'READFILE.AUD' TO WS-AUDIT-LOG-PATH
+003550     END-IF.
+003560
+003570     ACCEPT WS-JOB-ID FROM ENVIRONMENT 'DD-JOBID'
+003580         ON EXCEPTION
+003590             CONTINUE
+003600     END-ACCEPT.
+003610     IF WS-JOB-ID = SPACES
+003620         MOVE 'READFILE' TO WS-JOB-ID
+003630     END-IF.
+003640
+003650     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT 'DD-OPERATOR'
+003660         ON EXCEPTION
+003670             CONTINUE
+003680     END-ACCEPT.
+003690     IF WS-OPERATOR-ID = SPACES
+003700         MOVE 'SYSTEM' TO WS-OPERATOR-ID
+003710     END-IF.
+003720
+003730     PERFORM 1040-LOAD-CHECKPOINT
+003740         THRU 1040-LOAD-CHECKPOINT-EXIT.
+003750     OPEN INPUT ITEMS.
+003760     IF NOT ITEMS-STATUS-OK
+003770         DISPLAY 'READ-FILE: UNABLE TO OPEN ITEMS, STATUS = '
+003780             WS-ITEMS-STATUS
+003790         GO TO 1000-INITIALIZE-ABEND
+003800     END-IF.
+003810
+003820     IF RUN-IS-RESTARTED
+003830         PERFORM 1060-POSITION-AT-RESTART
+003840             THRU 1060-POSITION-AT-RESTART-EXIT
+003850         OPEN EXTEND INVENTORY-LISTING
+003860         OPEN EXTEND EXCEPTION-LISTING
+003870     ELSE
+003880         OPEN OUTPUT INVENTORY-LISTING
+003890         OPEN OUTPUT EXCEPTION-LISTING
+003900     END-IF.
+003910
+003920     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003930     MOVE WS-CURRENT-MONTH TO WS-REPORT-MONTH.
+003940     MOVE WS-CURRENT-DAY   TO WS-REPORT-DAY.
+003950     MOVE WS-CURRENT-YEAR  TO WS-REPORT-YEAR.
+003960
+003970     IF NOT RUN-IS-RESTARTED
+003980         MOVE WS-REPORT-DATE  TO EH-REPORT-DATE
+003990         WRITE EXCEPTION-LINE FROM WS-EXCEPTION-HEADING
+004000         WRITE EXCEPTION-LINE FROM SPACES
+004010         WRITE EXCEPTION-LINE FROM WS-EXCEPTION-COLUMN-HEADING
+004020         WRITE EXCEPTION-LINE FROM SPACES
+004030     END-IF.
+004040
+004050     OPEN EXTEND AUDIT-LOG.
+004060     IF NOT AUDIT-LOG-STATUS-OK
+004070         OPEN OUTPUT AUDIT-LOG
+004080     END-IF.
+004090     IF NOT AUDIT-LOG-STATUS-OK
+004100         DISPLAY 'READ-FILE: UNABLE TO OPEN AUDIT-LOG, STATUS = '
+004110             WS-AUDIT-LOG-STATUS
+004120         GO TO 1000-INITIALIZE-ABEND
+004130     END-IF.
+004140 1000-INITIALIZE-EXIT.
+004150     EXIT.
+004160
+004170 1000-INITIALIZE-ABEND.
+004180     MOVE 16 TO RETURN-CODE.
+004190     STOP RUN.
+004200
+004210*--------------------------------------------------------------*
+004220* 1040-LOAD-CHECKPOINT -- pick up the item id and record count
+004230*                         left behind by a prior run, if any
+004240*--------------------------------------------------------------*
+004250 1040-LOAD-CHECKPOINT.
+004260     OPEN INPUT CHECKPOINT-FILE.
+004270     IF CHECKPOINT-STATUS-OK
+004280         READ CHECKPOINT-FILE
+004290             AT END
+004300                 CONTINUE
+004310             NOT AT END
+004320                 MOVE CKPT-LAST-ITEM-ID TO WS-RESTART-ITEM-ID
+004330                 MOVE CKPT-RECORD-COUNT TO WS-DETAIL-COUNT
+004340                 MOVE CKPT-GRAND-TOTAL-PRICE
+004350                     TO WS-GRAND-TOTAL-PRICE
+004360                 MOVE CKPT-PAGE-NUMBER TO WS-PAGE-NUMBER
+004370                 MOVE CKPT-READ-COUNT TO WS-READ-COUNT
+004380                 SET RUN-IS-RESTARTED TO TRUE
+004390         END-READ
+004400         CLOSE CHECKPOINT-FILE
+004410     END-IF.
+004420 1040-LOAD-CHECKPOINT-EXIT.
+004430     EXIT.
+004440
+004450*--------------------------------------------------------------*
+004460* 1060-POSITION-AT-RESTART -- START just past the last item id
+004470*                             that was checkpointed
+004480*--------------------------------------------------------------*
+004490 1060-POSITION-AT-RESTART.
+004500     MOVE WS-RESTART-ITEM-ID TO ITEM-ID OF ITEMS-FILE.
+004510     START ITEMS KEY IS GREATER THAN ITEM-ID OF ITEMS-FILE
+004520         INVALID KEY
+004530             MOVE 'Y' TO WS-EOF
+004540     END-START.
+004550 1060-POSITION-AT-RESTART-EXIT.
+004560     EXIT.
+004570
+004580*--------------------------------------------------------------*
+004590* 2000-PROCESS-ITEMS -- read one ITEMS record and print it
+004600*--------------------------------------------------------------*
+004610 2000-PROCESS-ITEMS.
+004620     READ ITEMS INTO WS-ITEMS
+004630         AT END
+004640             MOVE 'Y' TO WS-EOF
+004650         NOT AT END
+004660             ADD 1 TO WS-READ-COUNT
+004670             PERFORM 2050-EDIT-ITEM-RECORD
+004680                 THRU 2050-EDIT-ITEM-RECORD-EXIT
+004690             IF RECORD-IS-VALID
+004700                 PERFORM 2100-PRINT-DETAIL-LINE
+004710                     THRU 2100-PRINT-DETAIL-LINE-EXIT
+004720             ELSE
+004730                 PERFORM 2150-PRINT-EXCEPTION-LINE
+004740                     THRU 2150-PRINT-EXCEPTION-LINE-EXIT
+004750             END-IF
+004760             PERFORM 2180-CHECK-CHECKPOINT-DUE
+004770                 THRU 2180-CHECK-CHECKPOINT-DUE-EXIT
+004780     END-READ.
+004790 2000-PROCESS-ITEMS-EXIT.
+004800     EXIT.
+004810
+004820*--------------------------------------------------------------*
+004830* 2050-EDIT-ITEM-RECORD -- basic edits: a zero or negative
+004840*                          price, a blank name, or a zero item
+004850*                          id all fail the record
+004860*--------------------------------------------------------------*
+004870 2050-EDIT-ITEM-RECORD.
+004880     SET RECORD-IS-VALID TO TRUE.
+004890     MOVE SPACES TO WS-EXCEPTION-REASON.
+004900
+004910     IF WS-ITEM-ID = 0
+004920         SET RECORD-HAS-EXCEPTION TO TRUE
+004930         MOVE 'ITEM ID ZERO; ' TO ER-ITEM-ID-REASON
+004940     END-IF.
+004950
+004960     IF WS-ITEM-NAME = SPACES
+004970         SET RECORD-HAS-EXCEPTION TO TRUE
+004980         MOVE 'NAME BLANK; ' TO ER-NAME-REASON
+004990     END-IF.
+005000
+005010     IF WS-ITEM-PRICE <= 0
+005020         SET RECORD-HAS-EXCEPTION TO TRUE
+005030         MOVE 'PRICE <= 0' TO ER-PRICE-REASON
+005040     END-IF.
+005050 2050-EDIT-ITEM-RECORD-EXIT.
+005060     EXIT.
+005070
+005080*--------------------------------------------------------------*
+005090* 2150-PRINT-EXCEPTION-LINE -- write a failing record to the
+005100*                              exceptions listing
+005110*--------------------------------------------------------------*
+005120 2150-PRINT-EXCEPTION-LINE.
+005130     MOVE WS-ITEM-ID    TO EX-ITEM-ID.
+005140     MOVE WS-ITEM-NAME  TO EX-ITEM-NAME.
+005150     MOVE WS-ITEM-PRICE TO EX-ITEM-PRICE.
+005160     MOVE WS-EXCEPTION-REASON TO EX-REASON.
+005170     WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL-LINE.
+005180     ADD 1 TO WS-EXCEPTION-COUNT.
+005190 2150-PRINT-EXCEPTION-LINE-EXIT.
+005200     EXIT.
+005210
+005220*--------------------------------------------------------------*
+005230* 2100-PRINT-DETAIL-LINE -- roll to a new page if needed, then
+005240*                           print the detail line and accumulate
+005250*                           the grand total
+005260*--------------------------------------------------------------*
+005270 2100-PRINT-DETAIL-LINE.
+005280     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+005290         PERFORM 2200-PRINT-REPORT-HEADERS
+005300             THRU 2200-PRINT-REPORT-HEADERS-EXIT
+005310     END-IF.
+005320
+005330     MOVE WS-ITEM-ID    TO DL-ITEM-ID.
+005340     MOVE WS-ITEM-NAME  TO DL-ITEM-NAME.
+005350     MOVE WS-ITEM-PRICE TO DL-ITEM-PRICE.
+005360     WRITE LISTING-LINE FROM WS-DETAIL-LINE.
+005370
+005380     ADD 1 TO WS-LINE-COUNT.
+005390     ADD 1 TO WS-DETAIL-COUNT.
+005400     ADD WS-ITEM-PRICE TO WS-GRAND-TOTAL-PRICE.
+005410 2100-PRINT-DETAIL-LINE-EXIT.
+005420     EXIT.
+005430
+005440*--------------------------------------------------------------*
+005450* 2180-CHECK-CHECKPOINT-DUE -- a checkpoint is due every
+005460*                              WS-CHECKPOINT-INTERVAL physical
+005470*                              records read, whether or not the
+005480*                              record passed edit, so a file
+005490*                              with exceptions interspersed still
+005500*                              checkpoints on schedule
+005510*--------------------------------------------------------------*
+005520 2180-CHECK-CHECKPOINT-DUE.
+005530     DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+005540         GIVING WS-CKPT-QUOTIENT
+005550         REMAINDER WS-CKPT-REMAINDER.
+005560     IF WS-CKPT-REMAINDER = 0
+005570         PERFORM 2400-WRITE-CHECKPOINT
+005580             THRU 2400-WRITE-CHECKPOINT-EXIT
+005590     END-IF.
+005600 2180-CHECK-CHECKPOINT-DUE-EXIT.
+005610     EXIT.
+005620
+005630*--------------------------------------------------------------*
+005640* 2400-WRITE-CHECKPOINT -- drop the current item id and record
+005650*                          count so a restart can resume here
+005660*--------------------------------------------------------------*
+005670 2400-WRITE-CHECKPOINT.
+005680     OPEN OUTPUT CHECKPOINT-FILE.
+005690     MOVE WS-ITEM-ID     TO CKPT-LAST-ITEM-ID.
+005700     MOVE WS-DETAIL-COUNT TO CKPT-RECORD-COUNT.
+005710     MOVE WS-GRAND-TOTAL-PRICE TO CKPT-GRAND-TOTAL-PRICE.
+005720     MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER.
+005730     MOVE WS-READ-COUNT TO CKPT-READ-COUNT.
+005740     WRITE CHECKPOINT-RECORD.
+005750     CLOSE CHECKPOINT-FILE.
+005760 2400-WRITE-CHECKPOINT-EXIT.
+005770     EXIT.
+005780
+005790*--------------------------------------------------------------*
+005800* 2200-PRINT-REPORT-HEADERS -- start a new page: heading lines
+005810*                              plus the column headings
+005820*--------------------------------------------------------------*
+005830 2200-PRINT-REPORT-HEADERS.
+005840     ADD 1 TO WS-PAGE-NUMBER.
+005850     MOVE WS-REPORT-DATE  TO H1-REPORT-DATE.
+005860     MOVE WS-PAGE-NUMBER  TO H1-PAGE-NUMBER.
+005870
+005880     IF WS-PAGE-NUMBER > 1
+005890         WRITE LISTING-LINE FROM SPACES
+005900     END-IF.
+005910
+005920     WRITE LISTING-LINE FROM WS-HEADING-1.
+005930     WRITE LISTING-LINE FROM SPACES.
+005940     WRITE LISTING-LINE FROM WS-HEADING-2.
+005950     WRITE LISTING-LINE FROM SPACES.
+005960
+005970     MOVE 0 TO WS-LINE-COUNT.
+005980 2200-PRINT-REPORT-HEADERS-EXIT.
+005990     EXIT.
+006000
+006010*--------------------------------------------------------------*
+006020* 3000-PRINT-GRAND-TOTAL -- trailer line totalling ITEM-PRICE
+006030*--------------------------------------------------------------*
+006040 3000-PRINT-GRAND-TOTAL.
+006050     MOVE WS-GRAND-TOTAL-PRICE TO TL-GRAND-TOTAL-PRICE.
+006060     WRITE LISTING-LINE FROM SPACES.
+006070     WRITE LISTING-LINE FROM WS-TOTAL-LINE.
+006080 3000-PRINT-GRAND-TOTAL-EXIT.
+006090     EXIT.
+006100
+006110*--------------------------------------------------------------*
+006120* 9000-TERMINATE -- write the run's audit record and close files
+006130*--------------------------------------------------------------*
+006140 9000-TERMINATE.
+006150     ACCEPT WS-RUN-TIME FROM TIME.
+006160     MOVE WS-REPORT-DATE     TO AL-REPORT-DATE.
+006170     MOVE WS-RUN-HOUR        TO AL-RUN-HOUR.
+006180     MOVE WS-RUN-MINUTE      TO AL-RUN-MINUTE.
+006190     MOVE WS-RUN-SECOND      TO AL-RUN-SECOND.
+006200     MOVE WS-JOB-ID          TO AL-JOB-ID.
+006210     MOVE WS-OPERATOR-ID     TO AL-OPERATOR-ID.
+006220     MOVE WS-DETAIL-COUNT    TO AL-RECORD-COUNT.
+006230     MOVE WS-GRAND-TOTAL-PRICE TO AL-TOTAL-PRICE.
+006240     MOVE WS-EXCEPTION-COUNT TO AL-EXCEPTION-COUNT.
+006250     WRITE AUDIT-LOG-LINE FROM WS-AUDIT-LOG-DETAIL.
+006260     MOVE WS-ITEMS-PATH      TO AL-ITEMS-PATH.
+006270     WRITE AUDIT-LOG-LINE FROM WS-AUDIT-LOG-PATH-LINE.
+006280     CLOSE AUDIT-LOG.
+006290     CLOSE ITEMS.
+006300     CLOSE INVENTORY-LISTING.
+006310     CLOSE EXCEPTION-LISTING.
+006320
+006330     PERFORM 9050-CLEAR-CHECKPOINT
+006340         THRU 9050-CLEAR-CHECKPOINT-EXIT.
+006350 9000-TERMINATE-EXIT.
+006360     EXIT.
+006370
+006380*--------------------------------------------------------------*
+006390* 9050-CLEAR-CHECKPOINT -- reaching this point means the run
+006400*                          read all the way through to end of
+006410*                          file, so drop the checkpoint left by
+006420*                          this or any prior run; only a run
+006430*                          that never reaches 9000-TERMINATE
+006440*                          (an abend) should leave one behind
+006450*                          for the next run to restart from
+006460*--------------------------------------------------------------*
+006470 9050-CLEAR-CHECKPOINT.
+006480     OPEN OUTPUT CHECKPOINT-FILE.
+006490     CLOSE CHECKPOINT-FILE.
+006500 9050-CLEAR-CHECKPOINT-EXIT.
+006510     EXIT.
+006520
+006530 END PROGRAM READ-FILE.
