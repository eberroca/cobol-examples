@@ -1,16 +1,153 @@
-      ******************************************************************
-      * Author: Eduardo Berrocal -- https://eduberrocal.net
-      * Date: 04/29/2020
-      * Purpose: Simple 'Hello World' in order to learn COBOL
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world, Eduardo"
-            STOP RUN.
-       END PROGRAM HELLO-WORLD.
+000100******************************************************************
+000200* Author: Eduardo Berrocal -- https://eduberrocal.net
+000300* Installation: Warehouse Systems
+000400* Date-Written: 04/29/2020
+000500* Date-Compiled:
+000600* Purpose: Print the job sign-on banner at the start of a batch
+000700*          run and set a return code of zero so the calling JCL
+000800*          can confirm the job actually started.
+000900*
+001000* Modification History:
+001100*   04/29/2020  EB   Original version -- simple "Hello World".
+001200*   08/09/2026  EB   Replaced the fixed greeting with a proper
+001300*                    sign-on banner: job name, step name, and the
+001400*                    run date and time, picked up from the
+001500*                    environment where the calling JCL provides
+001600*                    them. RETURN-CODE is set to zero on exit so
+001700*                    downstream steps can confirm this step ran.
+001800* Tectonics: cobc
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. HELLO-WORLD.
+002200
+002300 ENVIRONMENT DIVISION.
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600*--------------------------------------------------------------*
+002700* JOB IDENTIFICATION
+002800*--------------------------------------------------------------*
+002900 01  WS-JOB-NAME                         PIC X(08)   VALUE SPACES.
+003000 01  WS-STEP-NAME                        PIC X(08)   VALUE SPACES.
+003100
+003200*--------------------------------------------------------------*
+003300* RUN DATE AND TIME
+003400*--------------------------------------------------------------*
+003500 01  WS-RUN-DATE.
+003600     05  WS-RUN-YEAR                     PIC 9(04).
+003700     05  WS-RUN-MONTH                    PIC 9(02).
+003800     05  WS-RUN-DAY                      PIC 9(02).
+003900
+004000 01  WS-RUN-TIME.
+004100     05  WS-RUN-HOUR                     PIC 9(02).
+004200     05  WS-RUN-MINUTE                   PIC 9(02).
+004300     05  WS-RUN-SECOND                   PIC 9(02).
+004400     05  WS-RUN-HUNDREDTHS               PIC 9(02).
+004500
+004600*--------------------------------------------------------------*
+004700* BANNER PRINT-IMAGE LINES
+004800*--------------------------------------------------------------*
+004900 01  WS-BANNER-RULE                  PIC X(60)   VALUE ALL '*'.
+005000
+005100 01  WS-BANNER-LINE-1.
+005200     05  FILLER                          PIC X(02) VALUE '* '.
+005300     05  FILLER                      PIC X(09) VALUE 'JOB NAME:'.
+005400     05  BL1-JOB-NAME                    PIC X(08).
+005500     05  FILLER                          PIC X(03) VALUE SPACES.
+005600     05  FILLER                          PIC X(10) VALUE
+005700         'STEP NAME:'.
+005800     05  BL1-STEP-NAME                   PIC X(08).
+005900     05  FILLER                          PIC X(18) VALUE SPACES.
+006000     05  FILLER                          PIC X(02) VALUE ' *'.
+006100
+006200 01  WS-BANNER-LINE-2.
+006300     05  FILLER                          PIC X(02) VALUE '* '.
+006400     05  FILLER                      PIC X(09) VALUE 'RUN DATE:'.
+006500     05  BL2-RUN-YEAR                    PIC 9(04).
+006600     05  FILLER                          PIC X(01) VALUE '-'.
+006700     05  BL2-RUN-MONTH                   PIC 9(02).
+006800     05  FILLER                          PIC X(01) VALUE '-'.
+006900     05  BL2-RUN-DAY                     PIC 9(02).
+007000     05  FILLER                          PIC X(03) VALUE SPACES.
+007100     05  FILLER                      PIC X(09) VALUE 'RUN TIME:'.
+007200     05  BL2-RUN-HOUR                    PIC 9(02).
+007300     05  FILLER                          PIC X(01) VALUE ':'.
+007400     05  BL2-RUN-MINUTE                  PIC 9(02).
+007500     05  FILLER                          PIC X(01) VALUE ':'.
+007600     05  BL2-RUN-SECOND                  PIC 9(02).
+007700     05  FILLER                          PIC X(13) VALUE SPACES.
+007800     05  FILLER                          PIC X(02) VALUE ' *'.
+007900
+008000 PROCEDURE DIVISION.
+008100*--------------------------------------------------------------*
+008200* 0000-MAINLINE
+008300*--------------------------------------------------------------*
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE
+008600         THRU 1000-INITIALIZE-EXIT.
+008700
+008800     PERFORM 2000-PRINT-SIGN-ON-BANNER
+008900         THRU 2000-PRINT-SIGN-ON-BANNER-EXIT.
+009000
+009100     PERFORM 9000-TERMINATE
+009200         THRU 9000-TERMINATE-EXIT.
+009300
+009400     STOP RUN.
+009500
+009600*--------------------------------------------------------------*
+009700* 1000-INITIALIZE -- pick up the job name and step name the
+009800*                    calling JCL provides, and capture the run
+009900*                    date and time
+010000*--------------------------------------------------------------*
+010100 1000-INITIALIZE.
+010200     ACCEPT WS-JOB-NAME FROM ENVIRONMENT 'DD-JOBID'
+010300         ON EXCEPTION
+010400             CONTINUE
+010500     END-ACCEPT.
+010600     IF WS-JOB-NAME = SPACES
+010700         MOVE 'HELLOJOB' TO WS-JOB-NAME
+010800     END-IF.
+010900
+011000     ACCEPT WS-STEP-NAME FROM ENVIRONMENT 'DD-STEPID'
+011100         ON EXCEPTION
+011200             CONTINUE
+011300     END-ACCEPT.
+011400     IF WS-STEP-NAME = SPACES
+011500         MOVE 'STEP0001' TO WS-STEP-NAME
+011600     END-IF.
+011700
+011800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+011900     ACCEPT WS-RUN-TIME FROM TIME.
+012000 1000-INITIALIZE-EXIT.
+012100     EXIT.
+012200
+012300*--------------------------------------------------------------*
+012400* 2000-PRINT-SIGN-ON-BANNER -- display the sign-on banner to the
+012500*                              job log
+012600*--------------------------------------------------------------*
+012700 2000-PRINT-SIGN-ON-BANNER.
+012800     MOVE WS-JOB-NAME     TO BL1-JOB-NAME.
+012900     MOVE WS-STEP-NAME    TO BL1-STEP-NAME.
+013000     MOVE WS-RUN-YEAR     TO BL2-RUN-YEAR.
+013100     MOVE WS-RUN-MONTH    TO BL2-RUN-MONTH.
+013200     MOVE WS-RUN-DAY      TO BL2-RUN-DAY.
+013300     MOVE WS-RUN-HOUR     TO BL2-RUN-HOUR.
+013400     MOVE WS-RUN-MINUTE   TO BL2-RUN-MINUTE.
+013500     MOVE WS-RUN-SECOND   TO BL2-RUN-SECOND.
+013600
+013700     DISPLAY WS-BANNER-RULE.
+013800     DISPLAY WS-BANNER-LINE-1.
+013900     DISPLAY WS-BANNER-LINE-2.
+014000     DISPLAY WS-BANNER-RULE.
+014100 2000-PRINT-SIGN-ON-BANNER-EXIT.
+014200     EXIT.
+014300
+014400*--------------------------------------------------------------*
+014500* 9000-TERMINATE -- confirm the job started by setting a zero
+014600*                   return code for the calling JCL
+014700*--------------------------------------------------------------*
+014800 9000-TERMINATE.
+014900     MOVE 0 TO RETURN-CODE.
+015000 9000-TERMINATE-EXIT.
+015100     EXIT.
+015200
+015300 END PROGRAM HELLO-WORLD.
