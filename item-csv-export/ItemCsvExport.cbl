@@ -0,0 +1,197 @@
+000100******************************************************************
+000200* Author: Eduardo Berrocal -- https://eduberrocal.net
+000300* Installation: Warehouse Systems
+000400* Date-Written: 08/09/2026
+000500* Date-Compiled:
+000600* Purpose: Export the ITEMS master to a comma-delimited file with
+000700*          a header row, for the BI team / spreadsheet users.
+000800*
+000900* Modification History:
+001000*   08/09/2026  EB   Original version.
+001010*   08/09/2026  EB   Picked up the DD-ITEMS environment-variable
+001020*                    override for the ITEMS path, same as
+001030*                    READ-FILE, instead of the hardcoded path.
+001040*   08/09/2026  EB   Switched WS-ITEMS to COPY the shared ITEMREC
+001050*                    layout instead of repeating it.
+001060*   08/09/2026  EB   WS-ITEMS-PATH now defaults to the relative
+001070*                    name ITEMS.DAT when DD-ITEMS isn't set,
+001080*                    instead of Eduardo's personal Windows path.
+001100* Tectonics: cobc
+001200******************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID. ITEM-CSV-EXPORT.
+001500
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT ITEMS ASSIGN TO WS-ITEMS-PATH
+002000         ORGANIZATION IS INDEXED
+002100         ACCESS MODE IS SEQUENTIAL
+002200         RECORD KEY IS ITEM-ID OF ITEMS-FILE
+002300         FILE STATUS IS WS-ITEMS-STATUS.
+002400
+002500     SELECT CSV-FILE ASSIGN TO 'ITEMS.CSV'
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  ITEMS.
+003100     COPY ITEMREC.
+003600
+003700 FD  CSV-FILE.
+003800 01  CSV-LINE                            PIC X(80).
+003900
+004000 WORKING-STORAGE SECTION.
+004050 01  WS-ITEMS-PATH                       PIC X(100)  VALUE
+004060     'ITEMS.DAT'.
+004070
+004100     COPY ITEMREC
+004110         REPLACING ITEMS-FILE      BY WS-ITEMS
+004120                   ITEM-ID         BY WS-ITEM-ID
+004130                   ITEM-NAME       BY WS-ITEM-NAME
+004140                   ITEM-PRICE      BY WS-ITEM-PRICE
+004150                   QUANTITY-ON-HAND BY WS-QUANTITY-ON-HAND.
+004340 01  WS-ITEMS-NAME-VIEW REDEFINES WS-ITEMS.
+004350     05  FILLER                      PIC X(05).
+004360     05  WS-NAME-TABLE.
+004370         10  WS-NAME-CHAR            PIC X(01) OCCURS 25 TIMES.
+004380     05  FILLER                      PIC X(12).
+004900
+005000 01  WS-EOF                              PIC X(01)   VALUE 'N'.
+005100     88  END-OF-ITEMS                                VALUE 'Y'.
+005200
+005300 01  WS-ITEMS-STATUS                     PIC X(02)   VALUE '00'.
+005400     88  ITEMS-STATUS-OK                              VALUE '00'.
+005500
+005600 77  WS-NAME-LEN                         PIC 9(02)   VALUE 0.
+005700 01  WS-CSV-PRICE                        PIC 9(05).9(02).
+005800
+005900 01  WS-CSV-HEADER                       PIC X(46)   VALUE
+006000     'ITEM_ID,ITEM_NAME,ITEM_PRICE,QUANTITY_ON_HAND'.
+006100
+006200 PROCEDURE DIVISION.
+006300*--------------------------------------------------------------*
+006400* 0000-MAINLINE
+006500*--------------------------------------------------------------*
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE
+006800         THRU 1000-INITIALIZE-EXIT.
+006900
+007000     PERFORM 2000-PROCESS-ITEMS
+007100         THRU 2000-PROCESS-ITEMS-EXIT
+007200         UNTIL END-OF-ITEMS.
+007300
+007400     PERFORM 9000-TERMINATE
+007500         THRU 9000-TERMINATE-EXIT.
+007600
+007700     STOP RUN.
+007800
+007900*--------------------------------------------------------------*
+008000* 1000-INITIALIZE -- open files and write the CSV header row
+008100*--------------------------------------------------------------*
+008200 1000-INITIALIZE.
+008210     ACCEPT WS-ITEMS-PATH FROM ENVIRONMENT 'DD-ITEMS'
+008220         ON EXCEPTION
+008230             CONTINUE
+008240     END-ACCEPT.
+008250     IF WS-ITEMS-PATH = SPACES
+008260         MOVE 'ITEMS.DAT' TO WS-ITEMS-PATH
+008270     END-IF.
+008300     OPEN INPUT ITEMS.
+008400     IF NOT ITEMS-STATUS-OK
+008500         DISPLAY
+008600             'ITEM-CSV-EXPORT: UNABLE TO OPEN ITEMS, STATUS = '
+008700             WS-ITEMS-STATUS
+008800         GO TO 1000-INITIALIZE-ABEND
+008900     END-IF.
+009000     OPEN OUTPUT CSV-FILE.
+009100
+009200     MOVE WS-CSV-HEADER TO CSV-LINE.
+009300     WRITE CSV-LINE.
+009400 1000-INITIALIZE-EXIT.
+009500     EXIT.
+009600
+009700 1000-INITIALIZE-ABEND.
+009800     MOVE 16 TO RETURN-CODE.
+009900     STOP RUN.
+010000
+010100*--------------------------------------------------------------*
+010200* 2000-PROCESS-ITEMS -- read one ITEMS record and write its
+010300*                       CSV line
+010400*--------------------------------------------------------------*
+010500 2000-PROCESS-ITEMS.
+010600     READ ITEMS INTO WS-ITEMS
+010700         AT END
+010800             MOVE 'Y' TO WS-EOF
+010900         NOT AT END
+011000             PERFORM 2100-WRITE-CSV-LINE
+011100                 THRU 2100-WRITE-CSV-LINE-EXIT
+011200     END-READ.
+011300 2000-PROCESS-ITEMS-EXIT.
+011400     EXIT.
+011500
+011600*--------------------------------------------------------------*
+011700* 2100-WRITE-CSV-LINE -- trim the trailing spaces off the item
+011800*                        name, edit the price with a decimal
+011900*                        point, and build the comma-delimited
+012000*                        line
+012100*--------------------------------------------------------------*
+012200 2100-WRITE-CSV-LINE.
+012300     PERFORM 2200-TRIM-ITEM-NAME
+012400         THRU 2200-TRIM-ITEM-NAME-EXIT.
+012500
+012600     MOVE WS-ITEM-PRICE TO WS-CSV-PRICE.
+012700
+012800     MOVE SPACES TO CSV-LINE.
+012900     IF WS-NAME-LEN = 0
+013000         STRING WS-ITEM-ID          DELIMITED BY SIZE
+013100                ','                 DELIMITED BY SIZE
+013200                ','                 DELIMITED BY SIZE
+013300                WS-CSV-PRICE        DELIMITED BY SIZE
+013400                ','                 DELIMITED BY SIZE
+013500                WS-QUANTITY-ON-HAND DELIMITED BY SIZE
+013600             INTO CSV-LINE
+013700         END-STRING
+013800     ELSE
+013900         STRING WS-ITEM-ID                   DELIMITED BY SIZE
+014000                ','                           DELIMITED BY SIZE
+014100                WS-ITEM-NAME (1:WS-NAME-LEN)  DELIMITED BY SIZE
+014200                ','                           DELIMITED BY SIZE
+014300                WS-CSV-PRICE                  DELIMITED BY SIZE
+014400                ','                           DELIMITED BY SIZE
+014500                WS-QUANTITY-ON-HAND           DELIMITED BY SIZE
+014600             INTO CSV-LINE
+014700         END-STRING
+014800     END-IF.
+014900     WRITE CSV-LINE.
+015000 2100-WRITE-CSV-LINE-EXIT.
+015100     EXIT.
+015200
+015300*--------------------------------------------------------------*
+015400* 2200-TRIM-ITEM-NAME -- find the length of the item name with
+015500*                        trailing spaces removed
+015600*--------------------------------------------------------------*
+015700 2200-TRIM-ITEM-NAME.
+015800     MOVE 25 TO WS-NAME-LEN.
+015900     PERFORM 2210-BACK-UP-ONE-CHARACTER
+016000         THRU 2210-BACK-UP-ONE-CHARACTER-EXIT
+016100         UNTIL WS-NAME-LEN = 0
+016200         OR WS-NAME-CHAR (WS-NAME-LEN) NOT = SPACE.
+016300 2200-TRIM-ITEM-NAME-EXIT.
+016400     EXIT.
+016500
+016600 2210-BACK-UP-ONE-CHARACTER.
+016700     SUBTRACT 1 FROM WS-NAME-LEN.
+016800 2210-BACK-UP-ONE-CHARACTER-EXIT.
+016900     EXIT.
+017000
+017100*--------------------------------------------------------------*
+017200* 9000-TERMINATE -- close files
+017300*--------------------------------------------------------------*
+017400 9000-TERMINATE.
+017500     CLOSE ITEMS.
+017600     CLOSE CSV-FILE.
+017700 9000-TERMINATE-EXIT.
+017800     EXIT.
+017900
+018000 END PROGRAM ITEM-CSV-EXPORT.
