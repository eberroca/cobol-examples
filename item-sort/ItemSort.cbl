@@ -0,0 +1,316 @@
+000100******************************************************************
+000200* Author: Eduardo Berrocal -- https://eduberrocal.net
+000300* Installation: Warehouse Systems
+000400* Date-Written: 08/09/2026
+000500* Date-Compiled:
+000600* Purpose: Produce two sorted item listings out of the ITEMS
+000700*          master -- alphabetical by item name for the catalog
+000800*          team, and descending by price for the purchasing
+000900*          manager's "most expensive items" review.
+001000*
+001100* Modification History:
+001200*   08/09/2026  EB   Original version.
+001210*   08/09/2026  EB   Picked up the DD-ITEMS environment-variable
+001220*                    override for the ITEMS path, same as
+001230*                    READ-FILE, instead of the hardcoded path.
+001240*   08/09/2026  EB   Switched SORT-WORK-RECORD to COPY the shared
+001250*                    ITEMREC layout instead of repeating it.
+001260*   08/09/2026  EB   Check WS-ITEMS-STATUS after each SORT, since
+001270*                    SORT ... USING ITEMS opens ITEMS implicitly
+001280*                    and an open failure was going untrapped.
+001290*   08/09/2026  EB   WS-ITEMS-PATH now defaults to the relative
+001295*                    name ITEMS.DAT when DD-ITEMS isn't set,
+001298*                    instead of Eduardo's personal Windows path.
+001300* Tectonics: cobc
+001400******************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. ITEM-SORT.
+001700
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT ITEMS ASSIGN TO WS-ITEMS-PATH
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS ITEM-ID OF ITEMS-FILE
+002500         FILE STATUS IS WS-ITEMS-STATUS.
+002600
+002700     SELECT SORT-WORK ASSIGN TO 'SORTWORK.TMP'.
+002800
+002900     SELECT NAME-LISTING ASSIGN TO 'ITEMBYNM.TXT'
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200     SELECT PRICE-LISTING ASSIGN TO 'ITEMBYPR.TXT'
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  ITEMS.
+003800     COPY ITEMREC.
+004300
+004400 SD  SORT-WORK.
+004500     COPY ITEMREC
+004510         REPLACING ITEMS-FILE      BY SORT-WORK-RECORD
+004520                   ITEM-ID         BY SW-ITEM-ID
+004530                   ITEM-NAME       BY SW-ITEM-NAME
+004540                   ITEM-PRICE      BY SW-ITEM-PRICE
+004550                   QUANTITY-ON-HAND BY SW-QUANTITY-ON-HAND.
+005000
+005100 FD  NAME-LISTING.
+005200 01  NAME-LISTING-LINE                   PIC X(80).
+005300
+005400 FD  PRICE-LISTING.
+005500 01  PRICE-LISTING-LINE                  PIC X(80).
+005600
+005700 WORKING-STORAGE SECTION.
+005750 01  WS-ITEMS-PATH                       PIC X(100)  VALUE
+005760     'ITEMS.DAT'.
+005770
+005800 01  WS-ITEMS-STATUS                     PIC X(02)   VALUE '00'.
+005900     88  ITEMS-STATUS-OK                              VALUE '00'.
+006000
+006100 01  WS-EOF                              PIC X(01)   VALUE 'N'.
+006200     88  END-OF-SORT-WORK                            VALUE 'Y'.
+006300
+006400 77  WS-LINE-COUNT                       PIC 9(03)   VALUE 99.
+006500 77  WS-PAGE-NUMBER                      PIC 9(03)   VALUE 0.
+006600 77  WS-LINES-PER-PAGE                   PIC 9(03)   VALUE 50.
+006700
+006800 01  WS-CURRENT-DATE.
+006900     05  WS-CURRENT-YEAR                 PIC 9(04).
+007000     05  WS-CURRENT-MONTH                PIC 9(02).
+007100     05  WS-CURRENT-DAY                  PIC 9(02).
+007200
+007300 01  WS-REPORT-DATE.
+007400     05  WS-REPORT-MONTH                 PIC 9(02).
+007500     05  FILLER                          PIC X(01)   VALUE '/'.
+007600     05  WS-REPORT-DAY                   PIC 9(02).
+007700     05  FILLER                          PIC X(01)   VALUE '/'.
+007800     05  WS-REPORT-YEAR                  PIC 9(04).
+007900
+008000*--------------------------------------------------------------*
+008100* PRINT-IMAGE LINES (shared shape for both listings)
+008200*--------------------------------------------------------------*
+008300 01  WS-HEADING-1.
+008400     05  H1-TITLE                        PIC X(30).
+008500     05  FILLER                          PIC X(23) VALUE SPACES.
+008600     05  FILLER                          PIC X(05) VALUE 'DATE:'.
+008700     05  FILLER                          PIC X(01) VALUE SPACE.
+008800     05  H1-REPORT-DATE                  PIC X(10).
+008900     05  FILLER                          PIC X(04) VALUE SPACES.
+009000     05  FILLER                          PIC X(05) VALUE 'PAGE:'.
+009100     05  FILLER                          PIC X(01) VALUE SPACE.
+009200     05  H1-PAGE-NUMBER                  PIC ZZ9.
+009300
+009400 01  WS-HEADING-2.
+009500     05  FILLER                          PIC X(05) VALUE 'ID   '.
+009600     05  FILLER                          PIC X(03) VALUE SPACES.
+009700     05  FILLER                          PIC X(25) VALUE
+009800         'ITEM NAME'.
+009900     05  FILLER                          PIC X(03) VALUE SPACES.
+010000     05  FILLER                          PIC X(10) VALUE
+010100         'ITEM PRICE'.
+010200
+010300 01  WS-DETAIL-LINE.
+010400     05  DL-ITEM-ID                      PIC 9(05).
+010500     05  FILLER                          PIC X(03) VALUE SPACES.
+010600     05  DL-ITEM-NAME                    PIC X(25).
+010700     05  FILLER                          PIC X(03) VALUE SPACES.
+010800     05  DL-ITEM-PRICE                   PIC ZZ,ZZ9.99.
+010900
+011000 PROCEDURE DIVISION.
+011100*--------------------------------------------------------------*
+011200* 0000-MAINLINE
+011300*--------------------------------------------------------------*
+011400 0000-MAINLINE.
+011500     PERFORM 1000-INITIALIZE
+011600         THRU 1000-INITIALIZE-EXIT.
+011700
+011800     PERFORM 2000-SORT-BY-NAME
+011900         THRU 2000-SORT-BY-NAME-EXIT.
+012000
+012100     PERFORM 3000-SORT-BY-PRICE
+012200         THRU 3000-SORT-BY-PRICE-EXIT.
+012300
+012400     STOP RUN.
+012500
+012600*--------------------------------------------------------------*
+012700* 1000-INITIALIZE -- capture the run date; ITEMS itself is
+012800*                    opened and closed by the SORT statements
+012900*--------------------------------------------------------------*
+013000 1000-INITIALIZE.
+013050     ACCEPT WS-ITEMS-PATH FROM ENVIRONMENT 'DD-ITEMS'
+013060         ON EXCEPTION
+013070             CONTINUE
+013080     END-ACCEPT.
+013090     IF WS-ITEMS-PATH = SPACES
+013095         MOVE 'ITEMS.DAT' TO WS-ITEMS-PATH
+013099     END-IF.
+013100     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+013200     MOVE WS-CURRENT-MONTH TO WS-REPORT-MONTH.
+013300     MOVE WS-CURRENT-DAY   TO WS-REPORT-DAY.
+013400     MOVE WS-CURRENT-YEAR  TO WS-REPORT-YEAR.
+013500 1000-INITIALIZE-EXIT.
+013600     EXIT.
+013700
+013800*--------------------------------------------------------------*
+013900* 2000-SORT-BY-NAME -- catalog listing, ascending by item name
+014000*--------------------------------------------------------------*
+014100 2000-SORT-BY-NAME.
+014200     MOVE 0 TO WS-PAGE-NUMBER.
+014300     MOVE 99 TO WS-LINE-COUNT.
+014400     OPEN OUTPUT NAME-LISTING.
+014500
+014600     SORT SORT-WORK
+014700         ON ASCENDING KEY SW-ITEM-NAME
+014800         USING ITEMS
+014900         OUTPUT PROCEDURE IS 2100-PRINT-NAME-LISTING
+015000             THRU 2100-PRINT-NAME-LISTING-EXIT.
+015010     IF NOT ITEMS-STATUS-OK
+015020         DISPLAY
+015030             'ITEM-SORT: UNABLE TO OPEN ITEMS, STATUS = '
+015040             WS-ITEMS-STATUS
+015050         GO TO 2000-SORT-BY-NAME-ABEND
+015060     END-IF.
+015100
+015200     CLOSE NAME-LISTING.
+015300 2000-SORT-BY-NAME-EXIT.
+015400     EXIT.
+015410
+015420 2000-SORT-BY-NAME-ABEND.
+015430     MOVE 16 TO RETURN-CODE.
+015440     STOP RUN.
+015500
+015600*--------------------------------------------------------------*
+015700* 2100-PRINT-NAME-LISTING -- RETURN each sorted record and
+015800*                            print it to the catalog listing
+015900*--------------------------------------------------------------*
+016000 2100-PRINT-NAME-LISTING.
+016100     MOVE 'N' TO WS-EOF.
+016200     PERFORM 2150-RETURN-AND-PRINT
+016300         THRU 2150-RETURN-AND-PRINT-EXIT
+016400         UNTIL END-OF-SORT-WORK.
+016500 2100-PRINT-NAME-LISTING-EXIT.
+016600     EXIT.
+016700
+016800 2150-RETURN-AND-PRINT.
+016900     RETURN SORT-WORK
+017000         AT END
+017100             MOVE 'Y' TO WS-EOF
+017200         NOT AT END
+017300             IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+017400                 MOVE 'ITEM CATALOG (BY NAME)' TO H1-TITLE
+017500                 PERFORM 4000-PRINT-NAME-HEADERS
+017600                     THRU 4000-PRINT-NAME-HEADERS-EXIT
+017700             END-IF
+017800             MOVE SW-ITEM-ID    TO DL-ITEM-ID
+017900             MOVE SW-ITEM-NAME  TO DL-ITEM-NAME
+018000             MOVE SW-ITEM-PRICE TO DL-ITEM-PRICE
+018100             WRITE NAME-LISTING-LINE FROM WS-DETAIL-LINE
+018200             ADD 1 TO WS-LINE-COUNT
+018300     END-RETURN.
+018400 2150-RETURN-AND-PRINT-EXIT.
+018500     EXIT.
+018600
+018700*--------------------------------------------------------------*
+018800* 3000-SORT-BY-PRICE -- purchasing review, descending by price
+018900*--------------------------------------------------------------*
+019000 3000-SORT-BY-PRICE.
+019100     MOVE 0 TO WS-PAGE-NUMBER.
+019200     MOVE 99 TO WS-LINE-COUNT.
+019300     OPEN OUTPUT PRICE-LISTING.
+019400
+019500     SORT SORT-WORK
+019600         ON DESCENDING KEY SW-ITEM-PRICE
+019700         USING ITEMS
+019800         OUTPUT PROCEDURE IS 3100-PRINT-PRICE-LISTING
+019900             THRU 3100-PRINT-PRICE-LISTING-EXIT.
+019910     IF NOT ITEMS-STATUS-OK
+019920         DISPLAY
+019930             'ITEM-SORT: UNABLE TO OPEN ITEMS, STATUS = '
+019940             WS-ITEMS-STATUS
+019950         GO TO 3000-SORT-BY-PRICE-ABEND
+019960     END-IF.
+020000
+020100     CLOSE PRICE-LISTING.
+020200 3000-SORT-BY-PRICE-EXIT.
+020300     EXIT.
+020310
+020320 3000-SORT-BY-PRICE-ABEND.
+020330     MOVE 16 TO RETURN-CODE.
+020340     STOP RUN.
+020400
+020500*--------------------------------------------------------------*
+020600* 3100-PRINT-PRICE-LISTING -- RETURN each sorted record and
+020700*                             print it to the price listing
+020800*--------------------------------------------------------------*
+020900 3100-PRINT-PRICE-LISTING.
+021000     MOVE 'N' TO WS-EOF.
+021100     PERFORM 3150-RETURN-AND-PRINT
+021200         THRU 3150-RETURN-AND-PRINT-EXIT
+021300         UNTIL END-OF-SORT-WORK.
+021400 3100-PRINT-PRICE-LISTING-EXIT.
+021500     EXIT.
+021600
+021700 3150-RETURN-AND-PRINT.
+021800     RETURN SORT-WORK
+021900         AT END
+022000             MOVE 'Y' TO WS-EOF
+022100         NOT AT END
+022200             IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+022300                 MOVE 'MOST EXPENSIVE ITEMS' TO H1-TITLE
+022400                 PERFORM 4100-PRINT-PRICE-HEADERS
+022500                     THRU 4100-PRINT-PRICE-HEADERS-EXIT
+022600             END-IF
+022700             MOVE SW-ITEM-ID    TO DL-ITEM-ID
+022800             MOVE SW-ITEM-NAME  TO DL-ITEM-NAME
+022900             MOVE SW-ITEM-PRICE TO DL-ITEM-PRICE
+023000             WRITE PRICE-LISTING-LINE FROM WS-DETAIL-LINE
+023100             ADD 1 TO WS-LINE-COUNT
+023200     END-RETURN.
+023300 3150-RETURN-AND-PRINT-EXIT.
+023400     EXIT.
+023500
+023600*--------------------------------------------------------------*
+023700* 4000-PRINT-NAME-HEADERS -- new page heading, catalog listing
+023800*--------------------------------------------------------------*
+024000 4000-PRINT-NAME-HEADERS.
+024100     ADD 1 TO WS-PAGE-NUMBER.
+024200     MOVE WS-REPORT-DATE TO H1-REPORT-DATE.
+024300     MOVE WS-PAGE-NUMBER TO H1-PAGE-NUMBER.
+024400
+024500     IF WS-PAGE-NUMBER > 1
+024600         WRITE NAME-LISTING-LINE FROM SPACES
+024700     END-IF.
+024800
+024900     WRITE NAME-LISTING-LINE FROM WS-HEADING-1.
+025000     WRITE NAME-LISTING-LINE FROM SPACES.
+025100     WRITE NAME-LISTING-LINE FROM WS-HEADING-2.
+025200     WRITE NAME-LISTING-LINE FROM SPACES.
+025300
+025400     MOVE 0 TO WS-LINE-COUNT.
+025500 4000-PRINT-NAME-HEADERS-EXIT.
+025600     EXIT.
+025700
+025800*--------------------------------------------------------------*
+025900* 4100-PRINT-PRICE-HEADERS -- new page heading, price listing
+026000*--------------------------------------------------------------*
+026100 4100-PRINT-PRICE-HEADERS.
+026200     ADD 1 TO WS-PAGE-NUMBER.
+026300     MOVE WS-REPORT-DATE TO H1-REPORT-DATE.
+026400     MOVE WS-PAGE-NUMBER TO H1-PAGE-NUMBER.
+026500
+026600     IF WS-PAGE-NUMBER > 1
+026700         WRITE PRICE-LISTING-LINE FROM SPACES
+026800     END-IF.
+026900
+027000     WRITE PRICE-LISTING-LINE FROM WS-HEADING-1.
+027100     WRITE PRICE-LISTING-LINE FROM SPACES.
+027200     WRITE PRICE-LISTING-LINE FROM WS-HEADING-2.
+027300     WRITE PRICE-LISTING-LINE FROM SPACES.
+027400
+027500     MOVE 0 TO WS-LINE-COUNT.
+027600 4100-PRINT-PRICE-HEADERS-EXIT.
+027700     EXIT.
+027800
+027900 END PROGRAM ITEM-SORT.
