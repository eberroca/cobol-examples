@@ -0,0 +1,179 @@
+000100******************************************************************
+000200* Author: Eduardo Berrocal -- https://eduberrocal.net
+000300* Installation: Warehouse Systems
+000400* Date-Written: 08/09/2026
+000500* Date-Compiled:
+000600* Purpose: One-time conversion utility that bootstraps the
+000700*          indexed ITEMS file from the old line-sequential
+000800*          INPUT_FILE.txt layout (ITEM-ID/ITEM-NAME/ITEM-PRICE,
+000900*          no quantity). Run once when standing up a new
+001000*          environment's ITEMS.DAT, or any time a fresh indexed
+001100*          file needs to be rebuilt from a flat-file extract.
+001200*          QUANTITY-ON-HAND isn't present in the old layout, so
+001300*          every converted record starts at zero on-hand and
+001400*          item-maintenance picks up from there.
+001500*
+001600* Modification History:
+001700*   08/09/2026  EB   Original version.
+001800* Tectonics: cobc
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. ITEM-LOAD.
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT OLD-ITEMS ASSIGN TO WS-OLD-ITEMS-PATH
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-OLD-ITEMS-STATUS.
+002900
+003000     SELECT ITEMS ASSIGN TO WS-ITEMS-PATH
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS ITEM-ID OF ITEMS-FILE
+003400         FILE STATUS IS WS-ITEMS-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  OLD-ITEMS.
+003900 01  OLD-ITEMS-RECORD.
+004000     05  OLD-ITEM-ID                     PIC 9(05).
+004100     05  OLD-ITEM-NAME                   PIC A(25).
+004200     05  OLD-ITEM-PRICE                  PIC 9(05)V9(02).
+004300
+004400 FD  ITEMS.
+004500     COPY ITEMREC.
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-OLD-ITEMS-PATH                   PIC X(100)  VALUE
+005300     'INPUT_FILE.TXT'.
+005400
+005500 01  WS-ITEMS-PATH                       PIC X(100)  VALUE
+005600     'ITEMS.DAT'.
+005700
+005800*--------------------------------------------------------------*
+005900* SWITCHES AND COUNTERS
+006000*--------------------------------------------------------------*
+006100 01  WS-EOF                              PIC X(01)   VALUE 'N'.
+006200     88  END-OF-OLD-ITEMS                             VALUE 'Y'.
+006300
+006400 01  WS-OLD-ITEMS-STATUS                 PIC X(02)   VALUE '00'.
+006500     88  OLD-ITEMS-STATUS-OK                          VALUE '00'.
+006600
+006700 01  WS-ITEMS-STATUS                     PIC X(02)   VALUE '00'.
+006800     88  ITEMS-STATUS-OK                              VALUE '00'.
+006900     88  ITEMS-KEY-ALREADY-EXISTS                     VALUE '22'.
+007000
+007100 77  WS-LOAD-COUNT                       PIC 9(07)   VALUE 0.
+007200 77  WS-SKIP-COUNT                       PIC 9(07)   VALUE 0.
+007300
+007400 PROCEDURE DIVISION.
+007500*--------------------------------------------------------------*
+007600* 0000-MAINLINE
+007700*--------------------------------------------------------------*
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE
+008000         THRU 1000-INITIALIZE-EXIT.
+008100
+008200     PERFORM 2000-LOAD-ITEMS
+008300         THRU 2000-LOAD-ITEMS-EXIT
+008400         UNTIL END-OF-OLD-ITEMS.
+008500
+008600     PERFORM 9000-TERMINATE
+008700         THRU 9000-TERMINATE-EXIT.
+008800
+008900     STOP RUN.
+009000
+009100*--------------------------------------------------------------*
+009200* 1000-INITIALIZE -- resolve both file paths from the
+009300*                    environment and open the old sequential
+009400*                    extract for input and a fresh ITEMS for
+009500*                    output
+009600*--------------------------------------------------------------*
+009700 1000-INITIALIZE.
+009800     ACCEPT WS-OLD-ITEMS-PATH FROM ENVIRONMENT 'DD-ITEMS-SEQ'
+009900         ON EXCEPTION
+010000             CONTINUE
+010100     END-ACCEPT.
+010200     IF WS-OLD-ITEMS-PATH = SPACES
+010300         MOVE 'INPUT_FILE.TXT' TO WS-OLD-ITEMS-PATH
+010400     END-IF.
+010500
+010600     ACCEPT WS-ITEMS-PATH FROM ENVIRONMENT 'DD-ITEMS'
+010700         ON EXCEPTION
+010800             CONTINUE
+010900     END-ACCEPT.
+011000     IF WS-ITEMS-PATH = SPACES
+011100         MOVE 'ITEMS.DAT' TO WS-ITEMS-PATH
+011200     END-IF.
+011300
+011400     OPEN INPUT OLD-ITEMS.
+011500     IF NOT OLD-ITEMS-STATUS-OK
+011600         DISPLAY 'ITEM-LOAD: UNABLE TO OPEN OLD-ITEMS, STATUS = '
+011700             WS-OLD-ITEMS-STATUS
+011800         GO TO 1000-INITIALIZE-ABEND
+011900     END-IF.
+012000
+012100     OPEN OUTPUT ITEMS.
+012200     IF NOT ITEMS-STATUS-OK
+012300         DISPLAY 'ITEM-LOAD: UNABLE TO OPEN ITEMS, STATUS = '
+012400             WS-ITEMS-STATUS
+012500         GO TO 1000-INITIALIZE-ABEND
+012600     END-IF.
+012700 1000-INITIALIZE-EXIT.
+012800     EXIT.
+012900
+013000 1000-INITIALIZE-ABEND.
+013100     MOVE 16 TO RETURN-CODE.
+013200     STOP RUN.
+013300
+013400*--------------------------------------------------------------*
+013500* 2000-LOAD-ITEMS -- read one old-format record and write it to
+013600*                    the new indexed ITEMS file
+013700*--------------------------------------------------------------*
+013800 2000-LOAD-ITEMS.
+013900     READ OLD-ITEMS
+014000         AT END
+014100             MOVE 'Y' TO WS-EOF
+014200         NOT AT END
+014300             PERFORM 2100-WRITE-NEW-ITEM
+014400                 THRU 2100-WRITE-NEW-ITEM-EXIT
+014500     END-READ.
+014600 2000-LOAD-ITEMS-EXIT.
+014700     EXIT.
+014800
+014900*--------------------------------------------------------------*
+015000* 2100-WRITE-NEW-ITEM -- move the old fields into the shared
+015100*                        ITEMREC layout and write it; QUANTITY-
+015200*                        ON-HAND isn't in the old layout so it
+015300*                        starts at zero
+015400*--------------------------------------------------------------*
+015500 2100-WRITE-NEW-ITEM.
+015600     MOVE OLD-ITEM-ID                TO ITEM-ID.
+015700     MOVE OLD-ITEM-NAME               TO ITEM-NAME.
+015800     MOVE OLD-ITEM-PRICE              TO ITEM-PRICE.
+015900     MOVE 0                          TO QUANTITY-ON-HAND.
+016000
+016100     WRITE ITEMS-FILE
+016200         INVALID KEY
+016300             ADD 1 TO WS-SKIP-COUNT
+016400             DISPLAY 'ITEM-LOAD: DUPLICATE ITEM ID, SKIPPED: '
+016500                 OLD-ITEM-ID
+016600         NOT INVALID KEY
+016700             ADD 1 TO WS-LOAD-COUNT
+016800     END-WRITE.
+016900 2100-WRITE-NEW-ITEM-EXIT.
+017000     EXIT.
+017100
+017200*--------------------------------------------------------------*
+017300* 9000-TERMINATE -- close files and report the load counts
+017400*--------------------------------------------------------------*
+017500 9000-TERMINATE.
+017600     CLOSE OLD-ITEMS.
+017700     CLOSE ITEMS.
+017800     DISPLAY 'ITEM-LOAD: LOADED ' WS-LOAD-COUNT
+017900         ' ITEMS, SKIPPED ' WS-SKIP-COUNT ' DUPLICATES'.
+018000 9000-TERMINATE-EXIT.
+018100     EXIT.
+018200
+018300 END PROGRAM ITEM-LOAD.
