@@ -0,0 +1,374 @@
+000100******************************************************************
+000110* Author: Eduardo Berrocal -- https://eduberrocal.net
+000120* Installation: Warehouse Systems
+000130* Date-Written: 08/09/2026
+000140* Date-Compiled:
+000150* Purpose: Apply add/change/delete transactions to the ITEMS
+000160*          master file. Transactions are edited with the same
+000170*          rules used by READ-FILE's exceptions listing (zero
+000180*          or negative price, blank name, zero item id) before
+000190*          anything is written back to the master.
+000200*
+000210* Modification History:
+000220*   08/09/2026  EB   Original version.
+000230*   08/09/2026  EB   Added QUANTITY-ON-HAND to the master record
+000240*                    and the add/change transaction layout.
+000250*   08/09/2026  EB   Picked up the DD-ITEMS environment-variable
+000260*                    override for the ITEMS path, same as
+000270*                    READ-FILE, instead of the hardcoded path.
+000280*   08/09/2026  EB   2050-EDIT-TRANS-RECORD now keeps each edit
+000290*                    reason in its own subfield, same as
+000300*                    READ-FILE's WS-EXCEPTION-REASON, so a
+000310*                    transaction failing more than one edit
+000320*                    reports all of them instead of just the
+000330*                    last one checked.
+000331*   08/09/2026  EB   Widened ER-ITEM-ID-REASON/WS-REJECT-REASON/
+000332*                    MD-RESULT so the "ITEM ID ZERO; " separator
+000333*                    is no longer truncated when combined with
+000334*                    another edit reason. WS-ITEMS-PATH now
+000335*                    defaults to the relative name ITEMS.DAT when
+000336*                    DD-ITEMS isn't set, instead of Eduardo's
+000337*                    personal Windows path.
+000340* Tectonics: cobc
+000350******************************************************************
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. ITEM-MAINT.
+000380
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT ITEMS ASSIGN TO WS-ITEMS-PATH
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS ITEM-ID OF ITEMS-FILE
+000460         FILE STATUS IS WS-ITEMS-STATUS.
+000470
+000480     SELECT ITEM-TRANS ASSIGN TO 'ITEMTRAN.TXT'
+000490         ORGANIZATION IS LINE SEQUENTIAL.
+000500
+000510     SELECT MAINT-LISTING ASSIGN TO 'ITEMMAIN.TXT'
+000520         ORGANIZATION IS LINE SEQUENTIAL.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  ITEMS.
+000570     COPY ITEMREC.
+000580
+000590*--------------------------------------------------------------*
+000600* TRANSACTION RECORD -- one add/change/delete request
+000610*    TRANS-CODE  A = Add, C = Change, D = Delete
+000620*--------------------------------------------------------------*
+000630 FD  ITEM-TRANS.
+000640 01  ITEM-TRANS-RECORD.
+000650     05  TRANS-CODE                      PIC X(01).
+000660     05  TRANS-ITEM-ID                   PIC 9(05).
+000670     05  TRANS-ITEM-NAME                 PIC A(25).
+000680     05  TRANS-ITEM-PRICE                PIC 9(05)V9(02).
+000690     05  TRANS-QUANTITY                  PIC 9(05).
+000700
+000710 FD  MAINT-LISTING.
+000720 01  MAINT-LISTING-LINE                  PIC X(100).
+000730
+000740 WORKING-STORAGE SECTION.
+000750 01  WS-ITEMS-PATH                       PIC X(100)  VALUE
+000760     'ITEMS.DAT'.
+000770
+000780*--------------------------------------------------------------*
+000790* SWITCHES AND COUNTERS
+000800*--------------------------------------------------------------*
+000810 01  WS-EOF                              PIC X(01)   VALUE 'N'.
+000820     88  END-OF-TRANS                                VALUE 'Y'.
+000830
+000840 01  WS-ITEMS-STATUS                     PIC X(02)   VALUE '00'.
+000850     88  ITEMS-STATUS-OK                              VALUE '00'.
+000860     88  ITEMS-KEY-NOT-FOUND                          VALUE '23'.
+000870     88  ITEMS-KEY-ALREADY-EXISTS                     VALUE '22'.
+000880
+000890 01  WS-RECORD-STATUS                    PIC X(01)   VALUE 'Y'.
+000900     88  RECORD-IS-VALID                              VALUE 'Y'.
+000910     88  RECORD-HAS-EXCEPTION                         VALUE 'N'.
+000920
+000930 01  WS-EDIT-REASON.
+000940     05  ER-ITEM-ID-REASON               PIC X(14).
+000950     05  ER-NAME-REASON                  PIC X(13).
+000960     05  ER-PRICE-REASON                 PIC X(14).
+000970
+000980 01  WS-REJECT-REASON                    PIC X(41)   VALUE SPACES.
+000990
+001000 77  WS-ADD-COUNT                        PIC 9(05)   VALUE 0.
+001010 77  WS-CHANGE-COUNT                     PIC 9(05)   VALUE 0.
+001020 77  WS-DELETE-COUNT                     PIC 9(05)   VALUE 0.
+001030 77  WS-REJECT-COUNT                     PIC 9(05)   VALUE 0.
+001040
+001050*--------------------------------------------------------------*
+001060* PRINT-IMAGE LINES
+001070*--------------------------------------------------------------*
+001080 01  WS-MAINT-HEADING.
+001090     05  FILLER                          PIC X(22) VALUE
+001100         'ITEM MAINTENANCE RUN'.
+001110
+001120 01  WS-MAINT-DETAIL-LINE.
+001130     05  MD-TRANS-CODE                   PIC X(01).
+001140     05  FILLER                          PIC X(03) VALUE SPACES.
+001150     05  MD-ITEM-ID                      PIC 9(05).
+001160     05  FILLER                          PIC X(03) VALUE SPACES.
+001170     05  MD-ITEM-NAME                    PIC X(25).
+001180     05  FILLER                          PIC X(03) VALUE SPACES.
+001190     05  MD-ITEM-PRICE                   PIC ZZ,ZZ9.99.
+001200     05  FILLER                          PIC X(02) VALUE SPACES.
+001210     05  MD-RESULT                       PIC X(41).
+001220
+001230 01  WS-MAINT-TOTALS-LINE.
+001240     05  FILLER                      PIC X(07) VALUE 'ADDED: '.
+001250     05  MT-ADD-COUNT                PIC ZZ,ZZ9.
+001260     05  FILLER                      PIC X(04) VALUE SPACES.
+001270     05  FILLER                      PIC X(09) VALUE 'CHANGED: '.
+001280     05  MT-CHANGE-COUNT             PIC ZZ,ZZ9.
+001290     05  FILLER                      PIC X(04) VALUE SPACES.
+001300     05  FILLER                      PIC X(09) VALUE 'DELETED: '.
+001310     05  MT-DELETE-COUNT             PIC ZZ,ZZ9.
+001320     05  FILLER                      PIC X(04) VALUE SPACES.
+001330     05  FILLER                      PIC X(10) VALUE 'REJECTED: '.
+001340     05  MT-REJECT-COUNT             PIC ZZ,ZZ9.
+001350
+001360 PROCEDURE DIVISION.
+001370*--------------------------------------------------------------*
+001380* 0000-MAINLINE
+001390*--------------------------------------------------------------*
+001400 0000-MAINLINE.
+001410     PERFORM 1000-INITIALIZE
+001420         THRU 1000-INITIALIZE-EXIT.
+001430
+001440     PERFORM 2000-PROCESS-TRANSACTIONS
+001450         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+001460         UNTIL END-OF-TRANS.
+001470
+001480     PERFORM 3000-PRINT-TOTALS
+001490         THRU 3000-PRINT-TOTALS-EXIT.
+001500
+001510     PERFORM 9000-TERMINATE
+001520         THRU 9000-TERMINATE-EXIT.
+001530
+001540     STOP RUN.
+001550
+001560*--------------------------------------------------------------*
+001570* 1000-INITIALIZE -- open the master, transactions, and listing
+001580*--------------------------------------------------------------*
+001590 1000-INITIALIZE.
+001600     ACCEPT WS-ITEMS-PATH FROM ENVIRONMENT 'DD-ITEMS'
+001610         ON EXCEPTION
+001620             CONTINUE
+001630     END-ACCEPT.
+001640     IF WS-ITEMS-PATH = SPACES
+001650         MOVE 'ITEMS.DAT' TO WS-ITEMS-PATH
+001660     END-IF.
+001670     OPEN I-O ITEMS.
+001680     IF NOT ITEMS-STATUS-OK
+001690         DISPLAY 'ITEM-MAINT: UNABLE TO OPEN ITEMS, STATUS = '
+001700             WS-ITEMS-STATUS
+001710         GO TO 1000-INITIALIZE-ABEND
+001720     END-IF.
+001730
+001740     OPEN INPUT ITEM-TRANS.
+001750     OPEN OUTPUT MAINT-LISTING.
+001760
+001770     WRITE MAINT-LISTING-LINE FROM WS-MAINT-HEADING.
+001780     WRITE MAINT-LISTING-LINE FROM SPACES.
+001790 1000-INITIALIZE-EXIT.
+001800     EXIT.
+001810
+001820 1000-INITIALIZE-ABEND.
+001830     MOVE 16 TO RETURN-CODE.
+001840     STOP RUN.
+001850
+001860*--------------------------------------------------------------*
+001870* 2000-PROCESS-TRANSACTIONS -- read one transaction and apply it
+001880*--------------------------------------------------------------*
+001890 2000-PROCESS-TRANSACTIONS.
+001900     READ ITEM-TRANS
+001910         AT END
+001920             MOVE 'Y' TO WS-EOF
+001930         NOT AT END
+001940             EVALUATE TRANS-CODE
+001950                 WHEN 'A'
+001960                     PERFORM 2100-ADD-ITEM
+001970                         THRU 2100-ADD-ITEM-EXIT
+001980                 WHEN 'C'
+001990                     PERFORM 2200-CHANGE-ITEM
+002000                         THRU 2200-CHANGE-ITEM-EXIT
+002010                 WHEN 'D'
+002020                     PERFORM 2300-DELETE-ITEM
+002030                         THRU 2300-DELETE-ITEM-EXIT
+002040                 WHEN OTHER
+002050                     MOVE 'UNKNOWN TRANS CODE' TO WS-REJECT-REASON
+002060                     PERFORM 2900-PRINT-REJECT
+002070                         THRU 2900-PRINT-REJECT-EXIT
+002080             END-EVALUATE
+002090     END-READ.
+002100 2000-PROCESS-TRANSACTIONS-EXIT.
+002110     EXIT.
+002120
+002130*--------------------------------------------------------------*
+002140* 2050-EDIT-TRANS-RECORD -- same basic edits as READ-FILE's
+002150*                           exceptions listing
+002160*--------------------------------------------------------------*
+002170 2050-EDIT-TRANS-RECORD.
+002180     SET RECORD-IS-VALID TO TRUE.
+002190     MOVE SPACES TO WS-EDIT-REASON.
+002200
+002210     IF TRANS-ITEM-ID = 0
+002220         SET RECORD-HAS-EXCEPTION TO TRUE
+002230         MOVE 'ITEM ID ZERO; ' TO ER-ITEM-ID-REASON
+002240     END-IF.
+002250
+002260     IF TRANS-ITEM-NAME = SPACES
+002270         SET RECORD-HAS-EXCEPTION TO TRUE
+002280         MOVE 'NAME BLANK; ' TO ER-NAME-REASON
+002290     END-IF.
+002300
+002310     IF TRANS-ITEM-PRICE <= 0
+002320         SET RECORD-HAS-EXCEPTION TO TRUE
+002330         MOVE 'PRICE <= 0' TO ER-PRICE-REASON
+002340     END-IF.
+002350
+002360     MOVE WS-EDIT-REASON TO WS-REJECT-REASON.
+002370 2050-EDIT-TRANS-RECORD-EXIT.
+002380     EXIT.
+002390
+002400*--------------------------------------------------------------*
+002410* 2100-ADD-ITEM -- edit, then write a brand-new master record
+002420*--------------------------------------------------------------*
+002430 2100-ADD-ITEM.
+002440     PERFORM 2050-EDIT-TRANS-RECORD
+002450         THRU 2050-EDIT-TRANS-RECORD-EXIT.
+002460     IF RECORD-HAS-EXCEPTION
+002470         PERFORM 2900-PRINT-REJECT
+002480             THRU 2900-PRINT-REJECT-EXIT
+002490         GO TO 2100-ADD-ITEM-EXIT
+002500     END-IF.
+002510
+002520     MOVE TRANS-ITEM-ID    TO ITEM-ID.
+002530     MOVE TRANS-ITEM-NAME  TO ITEM-NAME.
+002540     MOVE TRANS-ITEM-PRICE TO ITEM-PRICE.
+002550     MOVE TRANS-QUANTITY   TO QUANTITY-ON-HAND.
+002560     WRITE ITEMS-FILE
+002570         INVALID KEY
+002580             MOVE 'DUPLICATE ITEM ID' TO WS-REJECT-REASON
+002590             PERFORM 2900-PRINT-REJECT
+002600                 THRU 2900-PRINT-REJECT-EXIT
+002610         NOT INVALID KEY
+002620             ADD 1 TO WS-ADD-COUNT
+002630             PERFORM 2950-PRINT-DETAIL
+002640                 THRU 2950-PRINT-DETAIL-EXIT
+002650     END-WRITE.
+002660 2100-ADD-ITEM-EXIT.
+002670     EXIT.
+002680
+002690*--------------------------------------------------------------*
+002700* 2200-CHANGE-ITEM -- look up the master record, re-edit with
+002710*                     the transaction's new values, rewrite
+002720*--------------------------------------------------------------*
+002730 2200-CHANGE-ITEM.
+002740     MOVE TRANS-ITEM-ID TO ITEM-ID.
+002750     READ ITEMS
+002760         INVALID KEY
+002770             MOVE 'ITEM ID NOT FOUND' TO WS-REJECT-REASON
+002780             PERFORM 2900-PRINT-REJECT
+002790                 THRU 2900-PRINT-REJECT-EXIT
+002800             GO TO 2200-CHANGE-ITEM-EXIT
+002810     END-READ.
+002820
+002830     PERFORM 2050-EDIT-TRANS-RECORD
+002840         THRU 2050-EDIT-TRANS-RECORD-EXIT.
+002850     IF RECORD-HAS-EXCEPTION
+002860         PERFORM 2900-PRINT-REJECT
+002870             THRU 2900-PRINT-REJECT-EXIT
+002880         GO TO 2200-CHANGE-ITEM-EXIT
+002890     END-IF.
+002900
+002910     MOVE TRANS-ITEM-NAME  TO ITEM-NAME.
+002920     MOVE TRANS-ITEM-PRICE TO ITEM-PRICE.
+002930     MOVE TRANS-QUANTITY   TO QUANTITY-ON-HAND.
+002940     REWRITE ITEMS-FILE
+002950         INVALID KEY
+002960             MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+002970             PERFORM 2900-PRINT-REJECT
+002980                 THRU 2900-PRINT-REJECT-EXIT
+002990         NOT INVALID KEY
+003000             ADD 1 TO WS-CHANGE-COUNT
+003010             PERFORM 2950-PRINT-DETAIL
+003020                 THRU 2950-PRINT-DETAIL-EXIT
+003030     END-REWRITE.
+003040 2200-CHANGE-ITEM-EXIT.
+003050     EXIT.
+003060
+003070*--------------------------------------------------------------*
+003080* 2300-DELETE-ITEM -- retire a master record by item id
+003090*--------------------------------------------------------------*
+003100 2300-DELETE-ITEM.
+003110     MOVE TRANS-ITEM-ID TO ITEM-ID.
+003120     DELETE ITEMS
+003130         INVALID KEY
+003140             MOVE 'ITEM ID NOT FOUND' TO WS-REJECT-REASON
+003150             PERFORM 2900-PRINT-REJECT
+003160                 THRU 2900-PRINT-REJECT-EXIT
+003170         NOT INVALID KEY
+003180             ADD 1 TO WS-DELETE-COUNT
+003190             PERFORM 2950-PRINT-DETAIL
+003200                 THRU 2950-PRINT-DETAIL-EXIT
+003210     END-DELETE.
+003220 2300-DELETE-ITEM-EXIT.
+003230     EXIT.
+003240
+003250*--------------------------------------------------------------*
+003260* 2900-PRINT-REJECT -- log a rejected transaction to the
+003270*                      maintenance listing
+003280*--------------------------------------------------------------*
+003290 2900-PRINT-REJECT.
+003300     MOVE TRANS-CODE       TO MD-TRANS-CODE.
+003310     MOVE TRANS-ITEM-ID    TO MD-ITEM-ID.
+003320     MOVE TRANS-ITEM-NAME  TO MD-ITEM-NAME.
+003330     MOVE TRANS-ITEM-PRICE TO MD-ITEM-PRICE.
+003340     MOVE WS-REJECT-REASON TO MD-RESULT.
+003350     WRITE MAINT-LISTING-LINE FROM WS-MAINT-DETAIL-LINE.
+003360     ADD 1 TO WS-REJECT-COUNT.
+003370 2900-PRINT-REJECT-EXIT.
+003380     EXIT.
+003390
+003400*--------------------------------------------------------------*
+003410* 2950-PRINT-DETAIL -- log a successfully applied transaction
+003420*--------------------------------------------------------------*
+003430 2950-PRINT-DETAIL.
+003440     MOVE TRANS-CODE       TO MD-TRANS-CODE.
+003450     MOVE TRANS-ITEM-ID    TO MD-ITEM-ID.
+003460     MOVE TRANS-ITEM-NAME  TO MD-ITEM-NAME.
+003470     MOVE TRANS-ITEM-PRICE TO MD-ITEM-PRICE.
+003480     MOVE 'APPLIED'        TO MD-RESULT.
+003490     WRITE MAINT-LISTING-LINE FROM WS-MAINT-DETAIL-LINE.
+003500 2950-PRINT-DETAIL-EXIT.
+003510     EXIT.
+003520
+003530*--------------------------------------------------------------*
+003540* 3000-PRINT-TOTALS -- run totals trailer line
+003550*--------------------------------------------------------------*
+003560 3000-PRINT-TOTALS.
+003570     MOVE WS-ADD-COUNT    TO MT-ADD-COUNT.
+003580     MOVE WS-CHANGE-COUNT TO MT-CHANGE-COUNT.
+003590     MOVE WS-DELETE-COUNT TO MT-DELETE-COUNT.
+003600     MOVE WS-REJECT-COUNT TO MT-REJECT-COUNT.
+003610     WRITE MAINT-LISTING-LINE FROM SPACES.
+003620     WRITE MAINT-LISTING-LINE FROM WS-MAINT-TOTALS-LINE.
+003630 3000-PRINT-TOTALS-EXIT.
+003640     EXIT.
+003650
+003660*--------------------------------------------------------------*
+003670* 9000-TERMINATE -- close files
+003680*--------------------------------------------------------------*
+003690 9000-TERMINATE.
+003700     CLOSE ITEMS.
+003710     CLOSE ITEM-TRANS.
+003720     CLOSE MAINT-LISTING.
+003730 9000-TERMINATE-EXIT.
+003740     EXIT.
+003750
+003760 END PROGRAM ITEM-MAINT.
