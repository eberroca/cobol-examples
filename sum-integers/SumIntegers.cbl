@@ -1,28 +1,385 @@
-      ******************************************************************
-      * Author: Eduardo Berrocal -- https://eduberrocal.net
-      * Date: 04/29/2020
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SUM-INTEGERS.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.
-           Intel-NUC WITH DEBUGGING MODE.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  n BINARY-LONG.
-       01  i BINARY-LONG.
-       01  t BINARY-LONG VALUE 0.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Enter a positive integer"
-           ACCEPT n  *> This is a partial-line comment
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
-              ADD i TO t
-           END-PERFORM
-           DISPLAY "The sum is " t.
-      D    DISPLAY "[debug] This is a debug comment"
-           STOP RUN.
-       END PROGRAM SUM-INTEGERS.
+000100******************************************************************
+000110* Author: Eduardo Berrocal -- https://eduberrocal.net
+000120* Installation: Warehouse Systems
+000130* Date-Written: 04/29/2020
+000140* Date-Compiled:
+000150* Purpose: Sum a batch of positive integers read from an input
+000160*          file, rejecting any record that is not a positive
+000170*          whole number, and report the running detail, any
+000180*          rejects, and the grand total.
+000190*
+000200* Modification History:
+000210*   04/29/2020  EB   Original version (interactive ACCEPT, one
+000220*                    integer per run, compile-time DEBUGGING
+000230*                    MODE).
+000240*   08/09/2026  EB   Replaced the interactive ACCEPT with batch
+000250*                    input read from INTEGER-INPUT, one value per
+000260*                    record, so a whole batch can be summed in a
+000270*                    single run.
+000280*   08/09/2026  EB   Added edit checks on each input record --
+000290*                    non-numeric and non-positive values are
+000300*                    rejected and listed instead of abending or
+000310*                    polluting the total.
+000320*   08/09/2026  EB   Replaced the compile-time DEBUGGING MODE
+000330*                    SOURCE-COMPUTER clause and "D" line with a
+000340*                    runtime debug switch so debug tracing can be
+000350*                    turned on for a single run without a
+000360*                    recompile.
+000370*   08/09/2026  EB   2100-PRINT-DETAIL-LINE now drives the
+000380*                    original PERFORM VARYING i FROM 1 BY 1
+000390*                    UNTIL i > n loop per input value again,
+000400*                    instead of adding the raw value straight to
+000410*                    the grand total.
+000420*   08/09/2026  EB   2050-EDIT-INTEGER-RECORD now rejects a
+000430*                    leading '-' with its own "NEGATIVE VALUE"
+000440*                    reason instead of lumping it in with "NOT A
+000450*                    NUMBER", and rejects values longer than 9
+000460*                    digits before the MOVE into WS-INTEGER-VALUE
+000470*                    so a 10-digit input can no longer lose its
+000480*                    high-order digit silently.
+000490*   08/09/2026  EB   WS-TRIANGULAR-SUM/WS-GRAND-TOTAL widened to
+000500*                    18 digits and both ADDs now check ON SIZE
+000510*                    ERROR, since a value that merely passed the
+000520*                    9-digit length check could still overflow a
+000530*                    9-digit accumulator once triangulated (e.g.
+000540*                    50000 triangulates to 1,250,025,000). Added
+000550*                    WS-MAX-INTEGER-VALUE as a real ceiling on the
+000560*                    input itself (not just its digit count), so
+000570*                    the PERFORM VARYING loop in 2120/2130 can't
+000580*                    run for an excessive number of iterations
+000590*                    either. 2050-EDIT-INTEGER-RECORD now uses
+000600*                    SET RECORD-IS-VALID/RECORD-HAS-EXCEPTION TO
+000610*                    TRUE instead of MOVE 'Y'/'N', matching
+000620*                    READ-FILE and ITEM-MAINT's idiom for the
+000630*                    same condition-name pair.
+000640* Tectonics: cobc
+000650******************************************************************
+000660 IDENTIFICATION DIVISION.
+000670 PROGRAM-ID. SUM-INTEGERS.
+000680
+000690 ENVIRONMENT DIVISION.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT INTEGER-INPUT ASSIGN TO 'SUMINPUT.TXT'
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-INPUT-STATUS.
+000750
+000760     SELECT SUM-REPORT ASSIGN TO 'SUMRPT.TXT'
+000770         ORGANIZATION IS LINE SEQUENTIAL.
+000780
+000790 DATA DIVISION.
+000800 FILE SECTION.
+000810 FD  INTEGER-INPUT.
+000820 01  INTEGER-RECORD                      PIC X(10).
+000830
+000840 FD  SUM-REPORT.
+000850 01  REPORT-LINE                         PIC X(100).
+000860
+000870 WORKING-STORAGE SECTION.
+000880*--------------------------------------------------------------*
+000890* FILE STATUS AND SWITCHES
+000900*--------------------------------------------------------------*
+000910 01  WS-INPUT-STATUS                     PIC X(02)   VALUE '00'.
+000920     88  INPUT-STATUS-OK                              VALUE '00'.
+000930
+000940 01  WS-EOF                              PIC X(01)   VALUE 'N'.
+000950     88  END-OF-INPUT                                 VALUE 'Y'.
+000960
+000970 01  WS-DEBUG-SWITCH                     PIC X(01)   VALUE 'N'.
+000980     88  DEBUG-MODE-ON                                VALUE 'Y'.
+000990
+001000 01  WS-RECORD-STATUS                    PIC X(01)   VALUE 'Y'.
+001010     88  RECORD-IS-VALID                              VALUE 'Y'.
+001020     88  RECORD-HAS-EXCEPTION                         VALUE 'N'.
+001030
+001040*--------------------------------------------------------------*
+001050* WORK AREAS AND COUNTERS
+001060*--------------------------------------------------------------*
+001070 01  WS-INTEGER-AREA.
+001080     05  WS-INTEGER-TEXT                 PIC X(10).
+001090     05  WS-TEXT-TABLE REDEFINES WS-INTEGER-TEXT.
+001100         10  WS-TEXT-CHAR            PIC X(01) OCCURS 10 TIMES.
+001110 01  WS-INTEGER-VALUE                    PIC 9(09)   VALUE 0.
+001120 01  WS-REJECT-REASON                    PIC X(20)   VALUE SPACES.
+001130 77  WS-TEXT-LEN                         PIC 9(02)   VALUE 0.
+001140
+001150 77  WS-VALID-COUNT                      PIC 9(07)   VALUE 0.
+001160 77  WS-REJECT-COUNT                     PIC 9(07)   VALUE 0.
+001170 77  WS-GRAND-TOTAL                      PIC 9(18)   VALUE 0.
+001180 77  WS-I                                PIC 9(09)   VALUE 0.
+001190 77  WS-TRIANGULAR-SUM                   PIC 9(18)   VALUE 0.
+001200 77  WS-MAX-INTEGER-VALUE                PIC 9(09)   VALUE 99999.
+001210
+001220*--------------------------------------------------------------*
+001230* PRINT-IMAGE LINES
+001240*--------------------------------------------------------------*
+001250 01  WS-DETAIL-LINE.
+001260     05  FILLER                          PIC X(05) VALUE SPACES.
+001270     05  DL-INTEGER-VALUE                PIC ZZZZZZZZ9.
+001280     05  FILLER                          PIC X(66) VALUE SPACES.
+001290
+001300 01  WS-REJECT-LINE.
+001310     05  FILLER                          PIC X(05) VALUE SPACES.
+001320     05  RL-INTEGER-TEXT                 PIC X(10).
+001330     05  FILLER                          PIC X(05) VALUE SPACES.
+001340     05  FILLER                      PIC X(09) VALUE 'REJECTED:'.
+001350     05  FILLER                          PIC X(01) VALUE SPACE.
+001360     05  RL-REJECT-REASON                PIC X(20).
+001370     05  FILLER                          PIC X(30) VALUE SPACES.
+001380
+001390 01  WS-TOTAL-LINE.
+001400     05  FILLER                          PIC X(05) VALUE SPACES.
+001410     05  FILLER                          PIC X(12) VALUE
+001420         'GRAND TOTAL:'.
+001430     05  TL-GRAND-TOTAL                  PIC Z(17)9.
+001440     05  FILLER                          PIC X(05) VALUE SPACES.
+001450     05  FILLER                          PIC X(14) VALUE
+001460         'RECORDS VALID:'.
+001470     05  TL-VALID-COUNT                  PIC ZZZZZZ9.
+001480     05  FILLER                          PIC X(05) VALUE SPACES.
+001490     05  FILLER                          PIC X(18) VALUE
+001500         'RECORDS REJECTED:'.
+001510     05  TL-REJECT-COUNT                 PIC ZZZZZZ9.
+001520     05  FILLER                          PIC X(09) VALUE SPACES.
+001530
+001540 PROCEDURE DIVISION.
+001550*--------------------------------------------------------------*
+001560* 0000-MAINLINE
+001570*--------------------------------------------------------------*
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INITIALIZE
+001600         THRU 1000-INITIALIZE-EXIT.
+001610
+001620     PERFORM 2000-PROCESS-INTEGERS
+001630         THRU 2000-PROCESS-INTEGERS-EXIT
+001640         UNTIL END-OF-INPUT.
+001650
+001660     PERFORM 3000-PRINT-GRAND-TOTAL
+001670         THRU 3000-PRINT-GRAND-TOTAL-EXIT.
+001680
+001690     PERFORM 9000-TERMINATE
+001700         THRU 9000-TERMINATE-EXIT.
+001710
+001720     STOP RUN.
+001730
+001740*--------------------------------------------------------------*
+001750* 1000-INITIALIZE -- pick up the runtime debug switch and open
+001760*                    the input and report files
+001770*--------------------------------------------------------------*
+001780 1000-INITIALIZE.
+001790     ACCEPT WS-DEBUG-SWITCH FROM ENVIRONMENT 'DD-DEBUG'
+001800         ON EXCEPTION
+001810             CONTINUE
+001820     END-ACCEPT.
+001830     IF WS-DEBUG-SWITCH NOT = 'Y'
+001840         MOVE 'N' TO WS-DEBUG-SWITCH
+001850     END-IF.
+001860
+001870     IF DEBUG-MODE-ON
+001880         DISPLAY '[DEBUG] SUM-INTEGERS STARTING UP'
+001890     END-IF.
+001900
+001910     OPEN INPUT INTEGER-INPUT.
+001920     IF NOT INPUT-STATUS-OK
+001930         DISPLAY
+001940             'SUM-INTEGERS: CANNOT OPEN INTEGER-INPUT, STATUS ='
+001950             WS-INPUT-STATUS
+001960         GO TO 1000-INITIALIZE-ABEND
+001970     END-IF.
+001980
+001990     OPEN OUTPUT SUM-REPORT.
+002000 1000-INITIALIZE-EXIT.
+002010     EXIT.
+002020
+002030 1000-INITIALIZE-ABEND.
+002040     MOVE 16 TO RETURN-CODE.
+002050     STOP RUN.
+002060
+002070*--------------------------------------------------------------*
+002080* 2000-PROCESS-INTEGERS -- read one record, edit it, and post it
+002090*                          to the running total or the reject
+002100*                          list
+002110*--------------------------------------------------------------*
+002120 2000-PROCESS-INTEGERS.
+002130     READ INTEGER-INPUT INTO WS-INTEGER-TEXT
+002140         AT END
+002150             MOVE 'Y' TO WS-EOF
+002160         NOT AT END
+002170             IF DEBUG-MODE-ON
+002180                 DISPLAY '[DEBUG] READ RECORD: ' WS-INTEGER-TEXT
+002190             END-IF
+002200             PERFORM 2050-EDIT-INTEGER-RECORD
+002210                 THRU 2050-EDIT-INTEGER-RECORD-EXIT
+002220             IF RECORD-IS-VALID
+002230                 PERFORM 2100-PRINT-DETAIL-LINE
+002240                     THRU 2100-PRINT-DETAIL-LINE-EXIT
+002250             ELSE
+002260                 PERFORM 2150-PRINT-REJECT-LINE
+002270                     THRU 2150-PRINT-REJECT-LINE-EXIT
+002280             END-IF
+002290     END-READ.
+002300 2000-PROCESS-INTEGERS-EXIT.
+002310     EXIT.
+002320
+002330*--------------------------------------------------------------*
+002340* 2050-EDIT-INTEGER-RECORD -- the value must be all digits and
+002350*                             greater than zero; the field is
+002360*                             trimmed of trailing spaces first so
+002370*                             a short value is not mistaken for a
+002380*                             non-numeric one
+002390*--------------------------------------------------------------*
+002400 2050-EDIT-INTEGER-RECORD.
+002410     SET RECORD-IS-VALID TO TRUE.
+002420     MOVE SPACES TO WS-REJECT-REASON.
+002430     MOVE 0 TO WS-INTEGER-VALUE.
+002440
+002450     PERFORM 2060-TRIM-INTEGER-TEXT
+002460         THRU 2060-TRIM-INTEGER-TEXT-EXIT.
+002470
+002480     IF WS-TEXT-LEN = 0
+002490         SET RECORD-HAS-EXCEPTION TO TRUE
+002500         MOVE 'BLANK' TO WS-REJECT-REASON
+002510     ELSE
+002520         IF WS-TEXT-CHAR (1) = '-'
+002530             SET RECORD-HAS-EXCEPTION TO TRUE
+002540             MOVE 'NEGATIVE VALUE' TO WS-REJECT-REASON
+002550         ELSE
+002560             IF WS-TEXT-LEN > 9
+002570                 SET RECORD-HAS-EXCEPTION TO TRUE
+002580                 MOVE 'VALUE TOO LARGE' TO WS-REJECT-REASON
+002590             ELSE
+002600                 IF WS-INTEGER-TEXT (1:WS-TEXT-LEN) IS NOT NUMERIC
+002610                     SET RECORD-HAS-EXCEPTION TO TRUE
+002620                     MOVE 'NOT A NUMBER' TO WS-REJECT-REASON
+002630                 ELSE
+002640                     MOVE WS-INTEGER-TEXT (1:WS-TEXT-LEN)
+002650                         TO WS-INTEGER-VALUE
+002660                     IF WS-INTEGER-VALUE = 0
+002670                         SET RECORD-HAS-EXCEPTION TO TRUE
+002680                         MOVE 'NOT POSITIVE' TO WS-REJECT-REASON
+002690                     ELSE
+002700                         IF WS-INTEGER-VALUE >
+002710                                 WS-MAX-INTEGER-VALUE
+002720                             SET RECORD-HAS-EXCEPTION TO TRUE
+002730                             MOVE 'VALUE TOO LARGE'
+002740                                 TO WS-REJECT-REASON
+002750                         END-IF
+002760                     END-IF
+002770                 END-IF
+002780             END-IF
+002790         END-IF
+002800     END-IF.
+002810 2050-EDIT-INTEGER-RECORD-EXIT.
+002820     EXIT.
+002830
+002840*--------------------------------------------------------------*
+002850* 2060-TRIM-INTEGER-TEXT -- find the length of the input value
+002860*                           with trailing spaces removed
+002870*--------------------------------------------------------------*
+002880 2060-TRIM-INTEGER-TEXT.
+002890     MOVE 10 TO WS-TEXT-LEN.
+002900     PERFORM 2070-BACK-UP-ONE-CHARACTER
+002910         THRU 2070-BACK-UP-ONE-CHARACTER-EXIT
+002920         UNTIL WS-TEXT-LEN = 0
+002930         OR WS-TEXT-CHAR (WS-TEXT-LEN) NOT = SPACE.
+002940 2060-TRIM-INTEGER-TEXT-EXIT.
+002950     EXIT.
+002960
+002970 2070-BACK-UP-ONE-CHARACTER.
+002980     SUBTRACT 1 FROM WS-TEXT-LEN.
+002990 2070-BACK-UP-ONE-CHARACTER-EXIT.
+003000     EXIT.
+003010
+003020*--------------------------------------------------------------*
+003030* 2100-PRINT-DETAIL-LINE -- post a valid value to the total and
+003040*                           list it
+003050*--------------------------------------------------------------*
+003060 2100-PRINT-DETAIL-LINE.
+003070     ADD 1 TO WS-VALID-COUNT.
+003080
+003090     PERFORM 2120-SUM-TO-INTEGER-VALUE
+003100         THRU 2120-SUM-TO-INTEGER-VALUE-EXIT.
+003110     ADD WS-TRIANGULAR-SUM TO WS-GRAND-TOTAL
+003120         ON SIZE ERROR
+003130             GO TO 2100-PRINT-DETAIL-LINE-ABEND
+003140     END-ADD.
+003150
+003160     MOVE SPACES TO WS-DETAIL-LINE.
+003170     MOVE WS-INTEGER-VALUE TO DL-INTEGER-VALUE.
+003180     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+003190 2100-PRINT-DETAIL-LINE-EXIT.
+003200     EXIT.
+003210
+003220 2100-PRINT-DETAIL-LINE-ABEND.
+003230     DISPLAY 'SUM-INTEGERS: GRAND TOTAL OVERFLOWED ON VALUE '
+003240         WS-INTEGER-VALUE.
+003250     MOVE 16 TO RETURN-CODE.
+003260     STOP RUN.
+003270
+003280*--------------------------------------------------------------*
+003290* 2120-SUM-TO-INTEGER-VALUE -- triangular sum of 1 through the
+003300*                              current input value, same loop
+003310*                              the original interactive version
+003320*                              of this program ran against its
+003330*                              single ACCEPTed n
+003340*--------------------------------------------------------------*
+003350 2120-SUM-TO-INTEGER-VALUE.
+003360     MOVE 0 TO WS-I.
+003370     MOVE 0 TO WS-TRIANGULAR-SUM.
+003380     PERFORM 2130-ADD-NEXT-INTEGER
+003390         THRU 2130-ADD-NEXT-INTEGER-EXIT
+003400         UNTIL WS-I >= WS-INTEGER-VALUE.
+003410 2120-SUM-TO-INTEGER-VALUE-EXIT.
+003420     EXIT.
+003430
+003440 2130-ADD-NEXT-INTEGER.
+003450     ADD 1 TO WS-I.
+003460     ADD WS-I TO WS-TRIANGULAR-SUM
+003470         ON SIZE ERROR
+003480             GO TO 2100-PRINT-DETAIL-LINE-ABEND
+003490     END-ADD.
+003500 2130-ADD-NEXT-INTEGER-EXIT.
+003510     EXIT.
+003520
+003530*--------------------------------------------------------------*
+003540* 2150-PRINT-REJECT-LINE -- list a rejected value with its
+003550*                           reason
+003560*--------------------------------------------------------------*
+003570 2150-PRINT-REJECT-LINE.
+003580     ADD 1 TO WS-REJECT-COUNT.
+003590
+003600     MOVE SPACES TO WS-REJECT-LINE.
+003610     MOVE WS-INTEGER-TEXT  TO RL-INTEGER-TEXT.
+003620     MOVE WS-REJECT-REASON TO RL-REJECT-REASON.
+003630     WRITE REPORT-LINE FROM WS-REJECT-LINE.
+003640 2150-PRINT-REJECT-LINE-EXIT.
+003650     EXIT.
+003660
+003670*--------------------------------------------------------------*
+003680* 3000-PRINT-GRAND-TOTAL -- trailer line with the grand total
+003690*                           and the record counts
+003700*--------------------------------------------------------------*
+003710 3000-PRINT-GRAND-TOTAL.
+003720     MOVE SPACES TO WS-TOTAL-LINE.
+003730     MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL.
+003740     MOVE WS-VALID-COUNT TO TL-VALID-COUNT.
+003750     MOVE WS-REJECT-COUNT TO TL-REJECT-COUNT.
+003760     WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+003770
+003780     DISPLAY 'THE SUM IS ' WS-GRAND-TOTAL.
+003790 3000-PRINT-GRAND-TOTAL-EXIT.
+003800     EXIT.
+003810
+003820*--------------------------------------------------------------*
+003830* 9000-TERMINATE -- close files
+003840*--------------------------------------------------------------*
+003850 9000-TERMINATE.
+003860     IF DEBUG-MODE-ON
+003870         DISPLAY '[DEBUG] SUM-INTEGERS SHUTTING DOWN'
+003880     END-IF.
+003890     CLOSE INTEGER-INPUT.
+003900     CLOSE SUM-REPORT.
+003910 9000-TERMINATE-EXIT.
+003920     EXIT.
+003930
+003940 END PROGRAM SUM-INTEGERS.
