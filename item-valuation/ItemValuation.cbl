@@ -0,0 +1,260 @@
+000100******************************************************************
+000200* Author: Eduardo Berrocal -- https://eduberrocal.net
+000300* Installation: Warehouse Systems
+000400* Date-Written: 08/09/2026
+000500* Date-Compiled:
+000600* Purpose: Read the ITEMS master and print the monthly inventory
+000700*          valuation report -- extended value (price times
+000800*          quantity on hand) per item, with a grand total that
+000900*          finance can tie out to.
+001000*
+001100* Modification History:
+001200*   08/09/2026  EB   Original version.
+001210*   08/09/2026  EB   Picked up the DD-ITEMS environment-variable
+001220*                    override for the ITEMS path, same as
+001230*                    READ-FILE, instead of the hardcoded path.
+001240*   08/09/2026  EB   Switched ITEMS-FILE and WS-ITEMS to COPY
+001250*                    the shared ITEMREC layout instead of
+001260*                    repeating it.
+001270*   08/09/2026  EB   Widened WS-EXTENDED-VALUE/DL-EXTENDED-VALUE
+001280*                    to 10 integer digits -- price times
+001290*                    quantity on hand can exceed the old 9-digit
+001295*                    limit. WS-ITEMS-PATH now defaults to the
+001296*                    relative name ITEMS.DAT when DD-ITEMS isn't
+001297*                    set, instead of Eduardo's personal Windows
+001298*                    path.
+001300* Tectonics: cobc
+001400******************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. ITEM-VALUATION.
+001700
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT ITEMS ASSIGN TO WS-ITEMS-PATH
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS ITEM-ID OF ITEMS-FILE
+002500         FILE STATUS IS WS-ITEMS-STATUS.
+002600
+002700     SELECT VALUATION-LISTING ASSIGN TO 'ITEMVAL.TXT'
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  ITEMS.
+003300     COPY ITEMREC.
+003800
+003900 FD  VALUATION-LISTING.
+004000 01  VALUATION-LINE                      PIC X(80).
+004100
+004200 WORKING-STORAGE SECTION.
+004210 01  WS-ITEMS-PATH                       PIC X(100)  VALUE
+004220     'ITEMS.DAT'.
+004230
+004300     COPY ITEMREC
+004310         REPLACING ITEMS-FILE      BY WS-ITEMS
+004320                   ITEM-ID         BY WS-ITEM-ID
+004330                   ITEM-NAME       BY WS-ITEM-NAME
+004340                   ITEM-PRICE      BY WS-ITEM-PRICE
+004350                   QUANTITY-ON-HAND BY WS-QUANTITY-ON-HAND.
+004800
+004900 01  WS-EOF                              PIC X(01)   VALUE 'N'.
+005000     88  END-OF-ITEMS                                VALUE 'Y'.
+005100
+005200 01  WS-ITEMS-STATUS                     PIC X(02)   VALUE '00'.
+005300     88  ITEMS-STATUS-OK                              VALUE '00'.
+005400
+005500 77  WS-PAGE-NUMBER                      PIC 9(03)   VALUE 0.
+005600 77  WS-LINE-COUNT                       PIC 9(03)   VALUE 99.
+005700 77  WS-LINES-PER-PAGE                   PIC 9(03)   VALUE 50.
+005800 77  WS-EXTENDED-VALUE                   PIC 9(10)V9(02) VALUE 0.
+005900 77  WS-GRAND-TOTAL-VALUE                PIC 9(11)V9(02) VALUE 0.
+006000
+006100 01  WS-CURRENT-DATE.
+006200     05  WS-CURRENT-YEAR                 PIC 9(04).
+006300     05  WS-CURRENT-MONTH                PIC 9(02).
+006400     05  WS-CURRENT-DAY                  PIC 9(02).
+006500
+006600 01  WS-REPORT-DATE.
+006700     05  WS-REPORT-MONTH                 PIC 9(02).
+006800     05  FILLER                          PIC X(01)   VALUE '/'.
+006900     05  WS-REPORT-DAY                   PIC 9(02).
+007000     05  FILLER                          PIC X(01)   VALUE '/'.
+007100     05  WS-REPORT-YEAR                  PIC 9(04).
+007200
+007300*--------------------------------------------------------------*
+007400* PRINT-IMAGE LINES
+007500*--------------------------------------------------------------*
+007600 01  WS-HEADING-1.
+007700     05  FILLER                          PIC X(22) VALUE
+007800         'INVENTORY VALUATION'.
+007900     05  FILLER                          PIC X(31) VALUE SPACES.
+008000     05  FILLER                          PIC X(05) VALUE 'DATE:'.
+008100     05  FILLER                          PIC X(01) VALUE SPACE.
+008200     05  H1-REPORT-DATE                  PIC X(10).
+008300     05  FILLER                          PIC X(04) VALUE SPACES.
+008400     05  FILLER                          PIC X(05) VALUE 'PAGE:'.
+008500     05  FILLER                          PIC X(01) VALUE SPACE.
+008600     05  H1-PAGE-NUMBER                  PIC ZZ9.
+008700
+008800 01  WS-HEADING-2.
+008900     05  FILLER                          PIC X(05) VALUE 'ID   '.
+009000     05  FILLER                          PIC X(03) VALUE SPACES.
+009100     05  FILLER                          PIC X(25) VALUE
+009200         'ITEM NAME'.
+009300     05  FILLER                          PIC X(03) VALUE SPACES.
+009400     05  FILLER                          PIC X(08) VALUE 'QTY-OH'.
+009500     05  FILLER                          PIC X(02) VALUE SPACES.
+009600     05  FILLER                          PIC X(10) VALUE 'PRICE'.
+009700     05  FILLER                          PIC X(02) VALUE SPACES.
+009800     05  FILLER                          PIC X(14) VALUE
+009900         'EXTENDED VALUE'.
+010000
+010100 01  WS-DETAIL-LINE.
+010200     05  DL-ITEM-ID                      PIC 9(05).
+010300     05  FILLER                          PIC X(03) VALUE SPACES.
+010400     05  DL-ITEM-NAME                    PIC X(25).
+010500     05  FILLER                          PIC X(03) VALUE SPACES.
+010600     05  DL-QUANTITY-ON-HAND             PIC ZZ,ZZ9.
+010700     05  FILLER                          PIC X(04) VALUE SPACES.
+010800     05  DL-ITEM-PRICE                   PIC ZZ,ZZ9.99.
+010900     05  FILLER                          PIC X(03) VALUE SPACES.
+011000     05  DL-EXTENDED-VALUE               PIC Z,ZZZ,ZZZ,ZZ9.99.
+011100
+011200 01  WS-TOTAL-LINE.
+011300     05  FILLER                          PIC X(12) VALUE
+011400         'GRAND TOTAL '.
+011500     05  FILLER                          PIC X(43) VALUE SPACES.
+011600     05  TL-GRAND-TOTAL-VALUE            PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+011700
+011800 PROCEDURE DIVISION.
+011900*--------------------------------------------------------------*
+012000* 0000-MAINLINE
+012100*--------------------------------------------------------------*
+012200 0000-MAINLINE.
+012300     PERFORM 1000-INITIALIZE
+012400         THRU 1000-INITIALIZE-EXIT.
+012500
+012600     PERFORM 2000-PROCESS-ITEMS
+012700         THRU 2000-PROCESS-ITEMS-EXIT
+012800         UNTIL END-OF-ITEMS.
+012900
+013000     PERFORM 3000-PRINT-GRAND-TOTAL
+013100         THRU 3000-PRINT-GRAND-TOTAL-EXIT.
+013200
+013300     PERFORM 9000-TERMINATE
+013400         THRU 9000-TERMINATE-EXIT.
+013500
+013600     STOP RUN.
+013700
+013800*--------------------------------------------------------------*
+013900* 1000-INITIALIZE -- open files and prime the report heading
+014000*--------------------------------------------------------------*
+014100 1000-INITIALIZE.
+014150     ACCEPT WS-ITEMS-PATH FROM ENVIRONMENT 'DD-ITEMS'
+014160         ON EXCEPTION
+014170             CONTINUE
+014180     END-ACCEPT.
+014190     IF WS-ITEMS-PATH = SPACES
+014195         MOVE 'ITEMS.DAT' TO WS-ITEMS-PATH
+014199     END-IF.
+014200     OPEN INPUT ITEMS.
+014300     IF NOT ITEMS-STATUS-OK
+014400         DISPLAY 'ITEM-VALUATION: UNABLE TO OPEN ITEMS, STATUS = '
+014500             WS-ITEMS-STATUS
+014600         GO TO 1000-INITIALIZE-ABEND
+014700     END-IF.
+014800     OPEN OUTPUT VALUATION-LISTING.
+014900
+015000     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+015100     MOVE WS-CURRENT-MONTH TO WS-REPORT-MONTH.
+015200     MOVE WS-CURRENT-DAY   TO WS-REPORT-DAY.
+015300     MOVE WS-CURRENT-YEAR  TO WS-REPORT-YEAR.
+015400 1000-INITIALIZE-EXIT.
+015500     EXIT.
+015600
+015700 1000-INITIALIZE-ABEND.
+015800     MOVE 16 TO RETURN-CODE.
+015900     STOP RUN.
+016000
+016100*--------------------------------------------------------------*
+016200* 2000-PROCESS-ITEMS -- read one ITEMS record and value it
+016300*--------------------------------------------------------------*
+016400 2000-PROCESS-ITEMS.
+016500     READ ITEMS INTO WS-ITEMS
+016600         AT END
+016700             MOVE 'Y' TO WS-EOF
+016800         NOT AT END
+016900             PERFORM 2100-PRINT-DETAIL-LINE
+017000                 THRU 2100-PRINT-DETAIL-LINE-EXIT
+017100     END-READ.
+017200 2000-PROCESS-ITEMS-EXIT.
+017300     EXIT.
+017400
+017500*--------------------------------------------------------------*
+017600* 2100-PRINT-DETAIL-LINE -- extend price by quantity on hand,
+017700*                           roll to a new page if needed, print
+017800*--------------------------------------------------------------*
+017900 2100-PRINT-DETAIL-LINE.
+018000     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+018100         PERFORM 2200-PRINT-REPORT-HEADERS
+018200             THRU 2200-PRINT-REPORT-HEADERS-EXIT
+018300     END-IF.
+018400
+018500     COMPUTE WS-EXTENDED-VALUE =
+018600         WS-ITEM-PRICE * WS-QUANTITY-ON-HAND.
+018700
+018800     MOVE WS-ITEM-ID          TO DL-ITEM-ID.
+018900     MOVE WS-ITEM-NAME        TO DL-ITEM-NAME.
+019000     MOVE WS-QUANTITY-ON-HAND TO DL-QUANTITY-ON-HAND.
+019100     MOVE WS-ITEM-PRICE       TO DL-ITEM-PRICE.
+019200     MOVE WS-EXTENDED-VALUE   TO DL-EXTENDED-VALUE.
+019300     WRITE VALUATION-LINE FROM WS-DETAIL-LINE.
+019400
+019500     ADD 1 TO WS-LINE-COUNT.
+019600     ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL-VALUE.
+019700 2100-PRINT-DETAIL-LINE-EXIT.
+019800     EXIT.
+019900
+020000*--------------------------------------------------------------*
+020100* 2200-PRINT-REPORT-HEADERS -- start a new page
+020200*--------------------------------------------------------------*
+020300 2200-PRINT-REPORT-HEADERS.
+020400     ADD 1 TO WS-PAGE-NUMBER.
+020500     MOVE WS-REPORT-DATE  TO H1-REPORT-DATE.
+020600     MOVE WS-PAGE-NUMBER  TO H1-PAGE-NUMBER.
+020700
+020800     IF WS-PAGE-NUMBER > 1
+020900         WRITE VALUATION-LINE FROM SPACES
+021000     END-IF.
+021100
+021200     WRITE VALUATION-LINE FROM WS-HEADING-1.
+021300     WRITE VALUATION-LINE FROM SPACES.
+021400     WRITE VALUATION-LINE FROM WS-HEADING-2.
+021500     WRITE VALUATION-LINE FROM SPACES.
+021600
+021700     MOVE 0 TO WS-LINE-COUNT.
+021800 2200-PRINT-REPORT-HEADERS-EXIT.
+021900     EXIT.
+022000
+022100*--------------------------------------------------------------*
+022200* 3000-PRINT-GRAND-TOTAL -- trailer line totalling extended value
+022300*--------------------------------------------------------------*
+022400 3000-PRINT-GRAND-TOTAL.
+022500     MOVE WS-GRAND-TOTAL-VALUE TO TL-GRAND-TOTAL-VALUE.
+022600     WRITE VALUATION-LINE FROM SPACES.
+022700     WRITE VALUATION-LINE FROM WS-TOTAL-LINE.
+022800 3000-PRINT-GRAND-TOTAL-EXIT.
+022900     EXIT.
+023000
+023100*--------------------------------------------------------------*
+023200* 9000-TERMINATE -- close files
+023300*--------------------------------------------------------------*
+023400 9000-TERMINATE.
+023500     CLOSE ITEMS.
+023600     CLOSE VALUATION-LISTING.
+023700 9000-TERMINATE-EXIT.
+023800     EXIT.
+023900
+024000 END PROGRAM ITEM-VALUATION.
