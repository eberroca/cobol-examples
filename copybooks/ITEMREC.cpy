@@ -0,0 +1,22 @@
+000100******************************************************************
+000200* Author: Eduardo Berrocal -- https://eduberrocal.net
+000300* Installation: Warehouse Systems
+000400* Date-Written: 08/09/2026
+000500* Date-Compiled:
+000600* Purpose: Shared record layout for the ITEMS master file. Every
+000700*          program that opens ITEMS COPYs this member instead of
+000800*          redefining the layout inline, so a field added here
+000900*          (as QUANTITY-ON-HAND was) reaches every program at
+001000*          once.
+001100*
+001200* Modification History:
+001300*   08/09/2026  EB   Original version, centralizing the layout
+001400*                    that had been repeated in READ-FILE,
+001500*                    ITEM-MAINT, ITEM-VALUATION, ITEM-SORT, and
+001600*                    ITEM-CSV-EXPORT.
+001700******************************************************************
+001800 01  ITEMS-FILE.
+001900     05  ITEM-ID                         PIC 9(05).
+002000     05  ITEM-NAME                       PIC A(25).
+002100     05  ITEM-PRICE                      PIC 9(05)V9(02).
+002200     05  QUANTITY-ON-HAND                PIC 9(05).
